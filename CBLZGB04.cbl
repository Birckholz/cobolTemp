@@ -1,666 +1,3022 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CBLZGB04.
-      ******************************************************************
-      * Author: GUILHERME GRUNER BIRCKHOLZ
-      * Date:   19/01/2024
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT CLIENTES ASSIGN TO
-           'C:\Users\CLIENTE\DOWNLOADS\CLIENTE.txt'
-       FILE STATUS IS AS-STATUS-E1.
-
-       SELECT CARGOS ASSIGN TO
-           'C:\Users\CLIENTE\DOWNLOADS\CLIENTE.txt'
-       FILE STATUS IS AS-STATUS-E2.
-
-       SELECT DEPARTAMENTOS ASSIGN TO
-           'C:\Users\CLIENTE\DOWNLOADS\CLIENTE.txt'
-       FILE STATUS IS AS-STATUS-E3.
-
-       SELECT FUNCIONARIOS ASSIGN TO
-           'C:\Users\CLIENTE\DOWNLOADS\CLIENTE.txt'
-       FILE STATUS IS AS-STATUS-E4.
-
-       SELECT PROJETOS ASSIGN TO
-           'C:\Users\CLIENTE\DOWNLOADS\CLIENTE.txt'
-       FILE STATUS IS AS-STATUS-E5.
-
-       SELECT PROJETOSFUNCIONARIOS ASSIGN TO
-           'C:\Users\CLIENTE\DOWNLOADS\CLIENTE.txt'
-       FILE STATUS IS AS-STATUS-E6.
-
-       SELECT CONTAS ASSIGN TO
-           'C:\Users\CLIENTE\DOWNLOADS\CLIENTE.txt'
-       FILE STATUS IS AS-STATUS-E7.
-
-       SELECT CLIENTES-S ASSIGN TO
-           'C:\Users\CLIENTE\DOWNLOADS\CLIENTE.txt'
-       FILE STATUS IS AS-STATUS-S1.
-
-       SELECT CARGOS-S ASSIGN TO
-           'C:\Users\CLIENTE\DOWNLOADS\CLIENTE.txt'
-       FILE STATUS IS AS-STATUS-S2.
-
-       SELECT DEPARTAMENTOS-S ASSIGN TO
-           'C:\Users\CLIENTE\DOWNLOADS\CLIENTE.txt'
-       FILE STATUS IS AS-STATUS-S3.
-
-       SELECT FUNCIONARIOS-S ASSIGN TO
-           'C:\Users\CLIENTE\DOWNLOADS\CLIENTE.txt'
-       FILE STATUS IS AS-STATUS-S4.
-
-       SELECT PROJETOS-S ASSIGN TO
-           'C:\Users\CLIENTE\DOWNLOADS\CLIENTE.txt'
-       FILE STATUS IS AS-STATUS-S5.
-
-       SELECT PROJETOSFUNCIONARIOS-S ASSIGN TO
-           'C:\Users\CLIENTE\DOWNLOADS\CLIENTE.txt'
-       FILE STATUS IS AS-STATUS-S6.
-
-       SELECT CONTAS-S ASSIGN TO
-           'C:\Users\CLIENTE\DOWNLOADS\CLIENTE.txt'
-       FILE STATUS IS AS-STATUS-S7.
-
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD CLIENTES
-          RECORDING MODE IS F
-          BLOCK CONTAINS 0 RECORDS.
-
-       01 ARQ-CLIENTES                     PIC X(454).
-       01 FILLER REDEFINES ARQ-CLIENTES.
-          05 ARQ-L-ID                      PIC 9(02).
-          05 ARQ-L-NOME                    PIC X(100).
-          05 ARQ-L-TELEFONE                PIC X(50).
-          05 ARQ-L-EMAIL                   PIC X(50).
-          05 ARQ-L-ENDERECO                PIC X(100).
-          05 ARQ-L-DESCRICAO               PIC X(100).
-          05 ARQ-L-CPF                     PIC X(14).
-          05 ARQ-L-CNPJ                    PIC X(18).
-          05 ARQ-L-STATUS                  PIC X(20).
-
-       FD CARGOS
-          RECORDING MODE IS F
-          BLOCK CONTAINS 0 RECORDS.
-
-       01 ARQ-CARGOS                       PIC X(62).
-       01 FILLER REDEFINES ARQ-CARGOS.
-          05 ARQ-L-ID-CARGO                PIC 9(02).
-          05 ARQ-L-NOME-CARGO              PIC X(50).
-          05 ARQ-L-SAL-BASE                PIC 9(10).
-
-       FD DEPARTAMENTOS
-          RECORDING MODE IS F
-          BLOCK CONTAINS 0 RECORDS.
-
-       01 ARQ-DEPARTAMENTOS                PIC X(54).
-       01 FILLER REDEFINES ARQ-DEPARTAMENTOS.
-          05 ARQ-L-ID-DEP                  PIC 9(02).
-          05 ARQ-L-NOME-DEP                PIC X(50).
-          05 ARQ-L-ID-RESPONSAVEL          PIC 9(02).
-
-       FD FUNCIONARIOS
-          RECORDING MODE IS F
-          BLOCK CONTAINS 0 RECORDS.
-
-       01 ARQ-FUNCIONARIOS                 PIC X(590).
-       01 FILLER REDEFINES ARQ-FUNCIONARIOS.
-          05 ARQ-L-ID-FUNC                 PIC 9(02).
-          05 ARQ-L-ID-CARGO-FUNC           PIC 9(02).
-          05 ARQ-L-ID-DEP-FUNC             PIC 9(02).
-          05 ARQ-L-NOME-FUNC               PIC X(100).
-          05 ARQ-L-TELEFONE-FUNC           PIC X(50).
-          05 ARQ-L-EMAIL-FUNC              PIC X(50).
-          05 ARQ-L-ENDERECO-FUNC           PIC X(100).
-          05 ARQ-L-CPF-FUNC                PIC X(14).
-          05 ARQ-L-TIPO-CONTRATO           PIC X(50).
-          05 ARQ-L-MODO-TRAB               PIC X(100).
-          05 ARQ-L-FORMACAO                PIC X(100).
-          05 ARQ-L-STATUS-FUNC             PIC X(20).
-
-       FD PROJETOS
-          RECORDING MODE IS F
-          BLOCK CONTAINS 0 RECORDS.
-
-       01 ARQ-PROJETOS                     PIC X(454).
-       01 FILLER REDEFINES ARQ-PROJETOS.
-          05 ARQ-L-ID-PROJETO              PIC 9(02).
-          05 ARQ-L-ID-DEP-PROJETO          PIC 9(02).
-          05 ARQ-L-ID-CLIENTE-PROJ         PIC 9(02).
-          05 ARQ-L-NOME-PROJ               PIC X(100).
-          05 ARQ-L-DESCRICAO-PROJ          PIC X(200).
-          05 ARQ-L-STATUS-PROJ             PIC X(50).
-          05 ARQ-L-VALOR-PROJ              PIC 9(10).
-          05 ARQ-L-DATA-ENTREGA-PROJ       PIC X(10).
-
-       FD PROJETOSFUNCIONARIOS
-          RECORDING MODE IS F
-          BLOCK CONTAINS 0 RECORDS.
-
-       01 ARQ-PROJETOSFUNCIONARIOS         PIC X(04).
-       01 FILLER REDEFINES ARQ-PROJETOSFUNCIONARIOS.
-          05 ARQ-L-ID-PROJETO-FUNC-PROJ    PIC 9(02).
-          05 ARQ-L-ID-FUNC-FUNC-PROJ       PIC 9(02).
-
-       FD CONTAS
-          RECORDING MODE IS F
-          BLOCK CONTAINS 0 RECORDS.
-
-       01 ARQ-CONTAS                       PIC X(174).
-       01 FILLER REDEFINES ARQ-CONTAS.
-          05 ARQ-L-ID-CONTA                PIC 9(02).
-          05 ARQ-L-ID-FUNC-CONTA           PIC 9(02).
-          05 ARQ-L-AGENCIA-CONTA           PIC X(50).
-          05 ARQ-L-NUMERO-CONTA            PIC X(60).
-          05 ARQ-L-TIPO-CONTA              PIC X(50).
-
-       FD CLIENTES-S
-          RECORDING MODE IS F
-          BLOCK CONTAINS 0 RECORDS.
-
-       01 ARQ-CLIENTE-S                    PIC X(551).
-
-       FD CARGOS-S
-          RECORDING MODE IS F
-          BLOCK CONTAINS 0 RECORDS.
-
-       01 ARQ-CARGO-S                      PIC X(93).
-
-       FD DEPARTAMENTOS-S
-          RECORDING MODE IS F
-          BLOCK CONTAINS 0 RECORDS.
-
-       01 ARQ-DEPARTAMENTO-S               PIC X(91).
-
-       FD FUNCIONARIOS-S
-          RECORDING MODE IS F
-          BLOCK CONTAINS 0 RECORDS.
-
-       01 ARQ-FUNCIONARIO-S                PIC X(734).
-
-       FD PROJETOS-S
-          RECORDING MODE IS F
-          BLOCK CONTAINS 0 RECORDS.
-
-       01 ARQ-PROJETO-S                    PIC X(475).
-
-       FD PROJETOSFUNCIONARIOS-S
-          RECORDING MODE IS F
-          BLOCK CONTAINS 0 RECORDS.
-
-       01 ARQ-PROJETOSFUNCIONARIOS-S       PIC X(30).
-
-
-       FD CONTAS-S
-          RECORDING MODE IS F
-          BLOCK CONTAINS 0 RECORDS.
-
-       01 ARQ-CONTA-S                      PIC X(212).
-
-
-       WORKING-STORAGE SECTION.
-       01 AS-STATUS-E1              PIC 9(02) VALUE ZEROS.
-       01 AS-STATUS-E2              PIC 9(02) VALUE ZEROS.
-       01 AS-STATUS-E3              PIC 9(02) VALUE ZEROS.
-       01 AS-STATUS-E4              PIC 9(02) VALUE ZEROS.
-       01 AS-STATUS-E5              PIC 9(02) VALUE ZEROS.
-       01 AS-STATUS-E6              PIC 9(02) VALUE ZEROS.
-       01 AS-STATUS-E7              PIC 9(02) VALUE ZEROS.
-       01 AS-STATUS-S1              PIC 9(02) VALUE ZEROS.
-       01 AS-STATUS-S2              PIC 9(02) VALUE ZEROS.
-       01 AS-STATUS-S3              PIC 9(02) VALUE ZEROS.
-       01 AS-STATUS-S4              PIC 9(02) VALUE ZEROS.
-       01 AS-STATUS-S5              PIC 9(02) VALUE ZEROS.
-       01 AS-STATUS-S6              PIC 9(02) VALUE ZEROS.
-       01 AS-STATUS-S7              PIC 9(02) VALUE ZEROS.
-       01 AS-FIM1                   PIC X(01) VALUE 'N'.
-       01 AS-FIM2                   PIC X(01) VALUE 'N'.
-       01 AS-FIM3                   PIC X(01) VALUE 'N'.
-       01 AS-FIM4                   PIC X(01) VALUE 'N'.
-       01 AS-FIM5                   PIC X(01) VALUE 'N'.
-       01 AS-FIM6                   PIC X(01) VALUE 'N'.
-       01 AS-FIM7                   PIC X(01) VALUE 'N'.
-
-       01 CLIENTES-FIELDS.
-           05 CLIENTES-ID.
-               10 FILLER PIC X(3) VALUE 'ID:'.
-               10 ARQ-S-ID PIC 9(02).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 CLIENTES-NOME.
-               10 FILLER PIC X(7) VALUE 'Name:'.
-               10 ARQ-S-NOME PIC X(100).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 CLIENTES-TELEFONE.
-               10 FILLER PIC X(9) VALUE 'Telefone:'.
-               10 ARQ-S-TELEFONE PIC X(50).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 CLIENTES-EMAIL.
-               10 FILLER PIC X(6) VALUE 'Email:'.
-               10 ARQ-S-EMAIL PIC X(50).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 CLIENTES-ENDERECO.
-               10 FILLER PIC X(9) VALUE 'Endereco:'.
-               10 ARQ-S-ENDERECO PIC X(100).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 CLIENTES-DESCRICAO.
-               10 FILLER PIC X(10) VALUE 'Descricao:'.
-               10 ARQ-S-DESCRICAO PIC X(100).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 CLIENTES-CPF.
-               10 FILLER PIC X(4) VALUE 'CPF:'.
-               10 ARQ-S-CPF PIC X(14).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 CLIENTES-CNPJ.
-               10 FILLER PIC X(5) VALUE 'CNPJ:'.
-               10 ARQ-S-CNPJ PIC X(18).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 CLIENTES-STATUS.
-               10 FILLER PIC X(7) VALUE 'Status:'.
-               10 ARQ-S-STATUS PIC X(20).
-
-       01 CARGOS-FIELDS.
-           05 CARGOS-ID.
-               10 FILLER PIC X(3) VALUE 'ID:'.
-               10 ARQ-S-ID-CARGO PIC 9(02).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 CARGOS-NOME.
-               10 FILLER PIC X(7) VALUE 'Name:'.
-               10 ARQ-S-NOME-CARGO PIC X(50).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 CARGOS-SAL-BASE.
-               10 FILLER PIC X(9) VALUE 'Sal-Base:'.
-               10 ARQ-S-SAL-BASE PIC 9(10).
-
-       01 DEPARTAMENTOS-FIELDS.
-           05 DEPARTAMENTOS-ID.
-               10 FILLER PIC X(3) VALUE 'ID:'.
-               10 ARQ-S-ID-DEP PIC 9(02).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 DEPARTAMENTOS-NOME.
-               10 FILLER PIC X(7) VALUE 'Name:'.
-               10 ARQ-S-NOME-DEP PIC X(50).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 DEPARTAMENTOS-ID-RESPONSAVEL.
-               10 FILLER PIC X(15) VALUE 'ID-Responsavel:'.
-               10 ARQ-S-ID-RESPONSAVEL PIC 9(02).
-
-       01 FUNCIONARIOS-FIELDS.
-           05 FUNCIONARIOS-ID.
-               10 FILLER PIC X(3) VALUE 'ID:'.
-               10 ARQ-S-ID-FUNC PIC 9(02).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 FUNCIONARIOS-ID-CARGO.
-               10 FILLER PIC X(9) VALUE 'ID-Cargo:'.
-               10 ARQ-S-ID-CARGO-FUNC PIC 9(02).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 FUNCIONARIOS-ID-DEP.
-               10 FILLER PIC X(10) VALUE 'ID-Dep:'.
-               10 ARQ-S-ID-DEP-FUNC PIC 9(02).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 FUNCIONARIOS-NOME.
-               10 FILLER PIC X(7) VALUE 'Name:'.
-               10 ARQ-S-NOME-FUNC PIC X(100).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 FUNCIONARIOS-TELEFONE.
-               10 FILLER PIC X(9) VALUE 'Telefone:'.
-               10 ARQ-S-TELEFONE-FUNC PIC X(50).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 FUNCIONARIOS-EMAIL.
-               10 FILLER PIC X(6) VALUE 'Email:'.
-               10 ARQ-S-EMAIL-FUNC PIC X(50).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 FUNCIONARIOS-ENDERECO.
-               10 FILLER PIC X(9) VALUE 'Endereco:'.
-               10 ARQ-S-ENDERECO-FUNC PIC X(100).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 FUNCIONARIOS-CPF.
-               10 FILLER PIC X(4) VALUE 'CPF:'.
-               10 ARQ-S-CPF-FUNC PIC X(14).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 FUNCIONARIOS-TIPO-CONTRATO.
-               10 FILLER PIC X(14) VALUE 'Tipo-Contrato:'.
-               10 ARQ-S-TIPO-CONTRATO PIC X(50).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 FUNCIONARIOS-MODO-TRAB.
-               10 FILLER PIC X(10) VALUE 'Modo-Trab:'.
-               10 ARQ-S-MODO-TRAB PIC X(100).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 FUNCIONARIOS-FORMACAO.
-               10 FILLER PIC X(9) VALUE 'Formacao:'.
-               10 ARQ-S-FORMACAO PIC X(100).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 FUNCIONARIOS-STATUS.
-               10 FILLER PIC X(7) VALUE 'Status:'.
-               10 ARQ-S-STATUS-FUNC PIC X(20).
-
-       01 PROJETOS-FIELDS.
-           05 PROJETOS-ID.
-               10 FILLER PIC X(3) VALUE 'ID:'.
-               10 ARQ-S-ID-PROJETO PIC 9(02).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 PROJETOS-ID-DEP.
-               10 FILLER PIC X(7) VALUE 'ID-Dep:'.
-               10 ARQ-S-ID-DEP-PROJETO PIC 9(02).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 PROJETOS-ID-CLIENTE.
-               10 FILLER PIC X(11) VALUE 'ID-Cliente:'.
-               10 ARQ-S-ID-CLIENTE-PROJ PIC 9(02).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 PROJETOS-NOME.
-               10 FILLER PIC X(7) VALUE 'Name:'.
-               10 ARQ-S-NOME-PROJ PIC X(100).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 PROJETOS-DESCRICAO.
-               10 FILLER PIC X(10) VALUE 'Descricao:'.
-               10 ARQ-S-DESCRICAO-PROJ PIC X(200).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 PROJETOS-STATUS.
-               10 FILLER PIC X(7) VALUE 'Status:'.
-               10 ARQ-S-STATUS-PROJ PIC X(50).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 PROJETOS-VALOR.
-               10 FILLER PIC X(6) VALUE 'Valor:'.
-               10 ARQ-S-VALOR-PROJ PIC 9(10).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 PROJETOS-DATA-ENTREGA.
-               10 FILLER PIC X(13) VALUE 'Data-Entrega:'.
-               10 ARQ-S-DATA-ENTREGA-PROJ PIC X(10).
-
-       01 PROJETOSFUNCIONARIOS-FIELDS.
-           05 PROJETOSFUNCIONARIOS-ID-PROJETO.
-               10 FILLER PIC X(11) VALUE 'ID-Projeto:'.
-               10 ARQ-S-ID-PROJETO-FUNC-PROJ PIC 9(02).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 PROJETOSFUNCIONARIOS-ID-FUNC.
-               10 FILLER PIC X(8) VALUE 'ID-Func:'.
-               10 ARQ-S-ID-FUNC-FUNC-PROJ PIC 9(02).
-
-       01 CONTAS-FIELDS.
-           05 CONTAS-ID.
-               10 FILLER PIC X(3) VALUE 'ID:'.
-               10 ARQ-S-ID-CONTA PIC 9(02).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 CONTAS-ID-FUNC.
-               10 FILLER PIC X(8) VALUE 'ID-Func:'.
-               10 ARQ-S-ID-FUNC-CONTA PIC 9(02).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 CONTAS-AGENCIA.
-               10 FILLER PIC X(8) VALUE 'Agencia:'.
-               10 ARQ-S-AGENCIA-CONTA PIC X(50).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 CONTAS-NUMERO.
-               10 FILLER PIC X(7) VALUE 'Numero:'.
-               10 ARQ-S-NUMERO-CONTA PIC X(60).
-           05 FILLER PIC X(3) VALUE SPACES.
-           05 CONTAS-TIPO.
-               10 FILLER PIC X(5) VALUE 'Tipo:'.
-               10 ARQ-S-TIPO-CONTA PIC X(50).
-
-       PROCEDURE DIVISION.
-           PERFORM 1000-INICIALIZAR.
-           PERFORM 2000-PROCESSAR .
-           PERFORM 2100-PROCESSAR-CARGOS UNTIL AS-FIM1 EQUAL 'S'.
-           PERFORM 2200-PROCESSAR-CARGOS UNTIL AS-FIM2 EQUAL 'S'.
-           PERFORM 2300-PROCESSAR-CARGOS UNTIL AS-FIM3 EQUAL 'S'.
-           PERFORM 2400-PROCESSAR-CARGOS UNTIL AS-FIM4 EQUAL 'S'.
-           PERFORM 2500-PROCESSAR-CARGOS UNTIL AS-FIM5 EQUAL 'S'.
-           PERFORM 2600-PROCESSAR-CARGOS UNTIL AS-FIM6 EQUAL 'S'.
-           PERFORM 2700-PROCESSAR-CARGOS UNTIL AS-FIM7 EQUAL 'S'.
-           PERFORM 3000-FINALIZAR.
-
-       1000-INICIALIZAR        SECTION.
-           READ CLIENTES.
-           IF AS-STATUS-E1 NOT EQUALS ZEROS
-               DISPLAY 'ARQUIVO VAZIO'
-               MOVE 'S' TO AS-FIM1
-           END-IF.
-
-           READ CARGOS.
-           IF AS-STATUS-E2 NOT EQUALS ZEROS
-               DISPLAY 'ARQUIVO VAZIO'
-               MOVE 'S' TO AS-FIM2
-           END-IF.
-
-           READ DEPARTAMENTOS.
-           IF AS-STATUS-E3 NOT EQUALS ZEROS
-               DISPLAY 'ARQUIVO VAZIO'
-               MOVE 'S' TO AS-FIM3
-           END-IF.
-
-           READ FUNCIONARIOS.
-           IF AS-STATUS-E4 NOT EQUALS ZEROS
-               DISPLAY 'ARQUIVO VAZIO'
-               MOVE 'S' TO AS-FIM4
-           END-IF.
-
-           READ PROJETOS.
-           IF AS-STATUS-E5 NOT EQUALS ZEROS
-               DISPLAY 'ARQUIVO VAZIO'
-               MOVE 'S' TO AS-FIM5
-           END-IF.
-
-           READ PROJETOSFUNCIONARIOS.
-           IF AS-STATUS-E6 NOT EQUALS ZEROS
-               DISPLAY 'ARQUIVO VAZIO'
-               MOVE 'S' TO AS-FIM6
-           END-IF.
-
-           READ CONTAS.
-           IF AS-STATUS-E7 NOT EQUALS ZEROS
-               DISPLAY 'ARQUIVO VAZIO'
-               MOVE 'S' TO AS-FIM7
-           END-IF.
-
-       1000-INICILIZAR-FIM.
-           EXIT.
-
-       2000-PROCESSAR          SECTION.
-       2000-PROCESSAR-FIM.
-           EXIT.
-
-       2100-PROCESSAR-CLIENTES SECTION.
-           OPEN INPUT CLIENTES.
-           IF AS-STATUS-E1 NOT EQUALS ZEROS
-               DISPLAY 'ERROS NO OPEN' AS-STATUS-E1
-           END-IF.
-
-
-
-           MOVE ARQ-L-ID TO ARQ-S-ID
-           MOVE ARQ-L-NOME TO ARQ-S-NOME
-           MOVE ARQ-L-STATUS TO ARQ-S-STATUS
-           MOVE ARQ-L-TELEFONE TO ARQ-S-TELEFONE
-           MOVE ARQ-L-EMAIL TO ARQ-S-EMAIL
-           MOVE ARQ-L-ENDERECO TO ARQ-S-ENDERECO
-           MOVE ARQ-L-DESCRICAO TO ARQ-S-DESCRICAO
-           MOVE ARQ-L-CPF TO ARQ-S-CPF
-           MOVE ARQ-L-CNPJ TO ARQ-S-CNPJ
-
-           OPEN OUTPUT CLIENTES-S.
-           IF AS-STATUS-S1 NOT EQUALS ZEROS
-               DISPLAY 'ERROS NO OPEN' AS-STATUS-S1
-           END-IF.
-           WRITE CLIENTES-FIELDS.
-
-       2100-PROCESSAR-CLIENTES-FIM.
-           EXIT.
-
-       2200-PROCESSAR-CARGOS SECTION.
-           OPEN INPUT CARGOS.
-           IF AS-STATUS-S2 NOT EQUALS ZEROS
-               DISPLAY 'ERROS NO OPEN' AS-STATUS-E2
-           END-IF.
-
-
-
-           MOVE ARQ-L-ID TO ARQ-S-ID
-           MOVE ARQ-L-NOME TO ARQ-S-NOME
-           MOVE ARQ-L-STATUS TO ARQ-S-STATUS
-           MOVE ARQ-L-TELEFONE TO ARQ-S-TELEFONE
-           MOVE ARQ-L-EMAIL TO ARQ-S-EMAIL
-           MOVE ARQ-L-ENDERECO TO ARQ-S-ENDERECO
-           MOVE ARQ-L-DESCRICAO TO ARQ-S-DESCRICAO
-           MOVE ARQ-L-CPF TO ARQ-S-CPF
-           MOVE ARQ-L-CNPJ TO ARQ-S-CNPJ
-
-           OPEN OUTPUT CARGOS-S.
-           IF AS-STATUS-S2 NOT EQUALS ZEROS
-               DISPLAY 'ERROS NO OPEN' AS-STATUS-S2
-           END-IF.
-           WRITE CLIENTES-FIELDS.
-
-       2200-PROCESSAR-CARGOS-FIM.
-           EXIT.
-
-       2300-PROCESSAR-DEPARTAMENTO SECTION.
-           OPEN INPUT DEPARTAMENTOS.
-           IF AS-STATUS-S3 NOT EQUALS ZEROS
-               DISPLAY 'ERROS NO OPEN' AS-STATUS-E3
-           END-IF.
-
-
-
-           MOVE ARQ-L-ID TO ARQ-S-ID
-           MOVE ARQ-L-NOME TO ARQ-S-NOME
-           MOVE ARQ-L-STATUS TO ARQ-S-STATUS
-           MOVE ARQ-L-TELEFONE TO ARQ-S-TELEFONE
-           MOVE ARQ-L-EMAIL TO ARQ-S-EMAIL
-           MOVE ARQ-L-ENDERECO TO ARQ-S-ENDERECO
-           MOVE ARQ-L-DESCRICAO TO ARQ-S-DESCRICAO
-           MOVE ARQ-L-CPF TO ARQ-S-CPF
-           MOVE ARQ-L-CNPJ TO ARQ-S-CNPJ
-
-           OPEN OUTPUT DEPARTAMENTOS-S.
-           IF AS-STATUS-S3 NOT EQUALS ZEROS
-               DISPLAY 'ERROS NO OPEN' AS-STATUS-S3
-           END-IF.
-           WRITE CLIENTES-FIELDS.
-
-       2300-PROCESSAR-DEPARTAMENTO-FIM.
-           EXIT.
-
-       2400-PROCESSAR-FUNCIONARIOS SECTION.
-           OPEN INPUT FUNCIONARIOS-S.
-           IF AS-STATUS-S4 NOT EQUALS ZEROS
-               DISPLAY 'ERROS NO OPEN' AS-STATUS-E4
-           END-IF.
-
-
-
-           MOVE ARQ-L-ID TO ARQ-S-ID
-           MOVE ARQ-L-NOME TO ARQ-S-NOME
-           MOVE ARQ-L-STATUS TO ARQ-S-STATUS
-           MOVE ARQ-L-TELEFONE TO ARQ-S-TELEFONE
-           MOVE ARQ-L-EMAIL TO ARQ-S-EMAIL
-           MOVE ARQ-L-ENDERECO TO ARQ-S-ENDERECO
-           MOVE ARQ-L-DESCRICAO TO ARQ-S-DESCRICAO
-           MOVE ARQ-L-CPF TO ARQ-S-CPF
-           MOVE ARQ-L-CNPJ TO ARQ-S-CNPJ
-
-           OPEN OUTPUT FUNCIONARIOS-S.
-           IF AS-STATUS-S4 NOT EQUALS ZEROS
-               DISPLAY 'ERROS NO OPEN' AS-STATUS-E4
-           END-IF.
-           WRITE CLIENTES-FIELDS.
-
-       2400-PROCESSAR-FUNCIONARIOS-FIM.
-           EXIT.
-
-       2500-PROCESSAR-PROJETOS SECTION.
-           OPEN INPUT PROJETOS.
-           IF AS-STATUS-E5 NOT EQUALS ZEROS
-               DISPLAY 'ERROS NO OPEN' AS-STATUS-E5
-           END-IF.
-
-
-
-           MOVE ARQ-L-ID TO ARQ-S-ID
-           MOVE ARQ-L-NOME TO ARQ-S-NOME
-           MOVE ARQ-L-STATUS TO ARQ-S-STATUS
-           MOVE ARQ-L-TELEFONE TO ARQ-S-TELEFONE
-           MOVE ARQ-L-EMAIL TO ARQ-S-EMAIL
-           MOVE ARQ-L-ENDERECO TO ARQ-S-ENDERECO
-           MOVE ARQ-L-DESCRICAO TO ARQ-S-DESCRICAO
-           MOVE ARQ-L-CPF TO ARQ-S-CPF
-           MOVE ARQ-L-CNPJ TO ARQ-S-CNPJ
-
-           OPEN INPUT PROJETOS-S.
-           IF AS-STATUS-S5 NOT EQUALS ZEROS
-               DISPLAY 'ERROS NO OPEN' AS-STATUS-S5
-           END-IF.
-           WRITE CLIENTES-FIELDS.
-
-       2500-PROCESSAR-PROJETOS-FIM.
-           EXIT.
-
-       2600-PROCESSAR-PROJFUNC SECTION.
-           OPEN INPUT PROJETOSFUNCIONARIOS.
-           IF AS-STATUS-E6 NOT EQUALS ZEROS
-               DISPLAY 'ERROS NO OPEN' AS-STATUS-E6
-           END-IF.
-
-
-
-           MOVE ARQ-L-ID TO ARQ-S-ID
-           MOVE ARQ-L-NOME TO ARQ-S-NOME
-           MOVE ARQ-L-STATUS TO ARQ-S-STATUS
-           MOVE ARQ-L-TELEFONE TO ARQ-S-TELEFONE
-           MOVE ARQ-L-EMAIL TO ARQ-S-EMAIL
-           MOVE ARQ-L-ENDERECO TO ARQ-S-ENDERECO
-           MOVE ARQ-L-DESCRICAO TO ARQ-S-DESCRICAO
-           MOVE ARQ-L-CPF TO ARQ-S-CPF
-           MOVE ARQ-L-CNPJ TO ARQ-S-CNPJ
-
-           OPEN OUTPUT PROJETOSFUNCIONARIOS-S.
-           IF AS-STATUS-S6 NOT EQUALS ZEROS
-               DISPLAY 'ERROS NO OPEN' AS-STATUS-S6
-           END-IF.
-           WRITE CLIENTES-FIELDS.
-
-       2600-PROCESSAR-PROJFUNC-FIM.
-           EXIT.
-
-       2700-PROCESSAR-CONTAS SECTION.
-           OPEN INPUT CONTAS.
-           IF AS-STATUS-E7 NOT EQUALS ZEROS
-               DISPLAY 'ERROS NO OPEN' AS-STATUS-E7
-           END-IF.
-
-
-
-           MOVE ARQ-L-ID TO ARQ-S-ID
-           MOVE ARQ-L-NOME TO ARQ-S-NOME
-           MOVE ARQ-L-STATUS TO ARQ-S-STATUS
-           MOVE ARQ-L-TELEFONE TO ARQ-S-TELEFONE
-           MOVE ARQ-L-EMAIL TO ARQ-S-EMAIL
-           MOVE ARQ-L-ENDERECO TO ARQ-S-ENDERECO
-           MOVE ARQ-L-DESCRICAO TO ARQ-S-DESCRICAO
-           MOVE ARQ-L-CPF TO ARQ-S-CPF
-           MOVE ARQ-L-CNPJ TO ARQ-S-CNPJ
-
-           OPEN INPUT CONTAS-S.
-           IF AS-STATUS-S7 NOT EQUALS ZEROS
-               DISPLAY 'ERROS NO OPEN' AS-STATUS-S7
-           END-IF.
-           WRITE CLIENTES-FIELDS.
-
-       2700-PROCESSAR-CONTAS-FIM.
-           EXIT.
-
-
-
-       2000-PROCESSAR-FIM.
-           EXIT.
-
-       3000-FINALIZAR          SECTION.
-
-       3000-FINALIZAR-FIM.
-           EXIT.
-
-       END PROGRAM CBLZGB04.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBLZGB04.
+      ******************************************************************
+      * Author: GUILHERME GRUNER BIRCKHOLZ
+      * Date:   19/01/2024
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CLIENTES ASSIGN TO
+           'C:\Users\CLIENTE\DOWNLOADS\CLIENTES.txt'
+       FILE STATUS IS AS-STATUS-E1.
+
+       SELECT CARGOS ASSIGN TO
+           'C:\Users\CLIENTE\DOWNLOADS\CARGOS.txt'
+       FILE STATUS IS AS-STATUS-E2.
+
+       SELECT DEPARTAMENTOS ASSIGN TO
+           'C:\Users\CLIENTE\DOWNLOADS\DEPARTAMENTOS.txt'
+       FILE STATUS IS AS-STATUS-E3.
+
+       SELECT FUNCIONARIOS ASSIGN TO
+           'C:\Users\CLIENTE\DOWNLOADS\FUNCIONARIOS.txt'
+       FILE STATUS IS AS-STATUS-E4.
+
+       SELECT PROJETOS ASSIGN TO
+           'C:\Users\CLIENTE\DOWNLOADS\PROJETOS.txt'
+       FILE STATUS IS AS-STATUS-E5.
+
+       SELECT PROJETOSFUNCIONARIOS ASSIGN TO
+           'C:\Users\CLIENTE\DOWNLOADS\PROJETOSFUNCIONARIOS.txt'
+       FILE STATUS IS AS-STATUS-E6.
+
+       SELECT CONTAS ASSIGN TO
+           'C:\Users\CLIENTE\DOWNLOADS\CONTAS.txt'
+       FILE STATUS IS AS-STATUS-E7.
+
+       SELECT CLIENTES-S ASSIGN TO
+           'C:\Users\CLIENTE\DOWNLOADS\CLIENTES-S.txt'
+       FILE STATUS IS AS-STATUS-S1.
+
+       SELECT CARGOS-S ASSIGN TO
+           'C:\Users\CLIENTE\DOWNLOADS\CARGOS-S.txt'
+       FILE STATUS IS AS-STATUS-S2.
+
+       SELECT DEPARTAMENTOS-S ASSIGN TO
+           'C:\Users\CLIENTE\DOWNLOADS\DEPARTAMENTOS-S.txt'
+       FILE STATUS IS AS-STATUS-S3.
+
+       SELECT FUNCIONARIOS-S ASSIGN TO
+           'C:\Users\CLIENTE\DOWNLOADS\FUNCIONARIOS-S.txt'
+       FILE STATUS IS AS-STATUS-S4.
+
+       SELECT PROJETOS-S ASSIGN TO
+           'C:\Users\CLIENTE\DOWNLOADS\PROJETOS-S.txt'
+       FILE STATUS IS AS-STATUS-S5.
+
+       SELECT PROJETOSFUNCIONARIOS-S ASSIGN TO
+           'C:\Users\CLIENTE\DOWNLOADS\PROJETOSFUNCIONARIOS-S.txt'
+       FILE STATUS IS AS-STATUS-S6.
+
+       SELECT CONTAS-S ASSIGN TO
+           'C:\Users\CLIENTE\DOWNLOADS\CONTAS-S.txt'
+       FILE STATUS IS AS-STATUS-S7.
+
+       SELECT FOLHA-PAGAMENTO-S ASSIGN TO
+           'C:\Users\CLIENTE\DOWNLOADS\FOLHA-PAGAMENTO-S.txt'
+       FILE STATUS IS AS-STATUS-S8.
+
+       SELECT REMESSA-BANCARIA-S ASSIGN TO
+           'C:\Users\CLIENTE\DOWNLOADS\REMESSA-BANCARIA-S.txt'
+       FILE STATUS IS AS-STATUS-S9.
+
+       SELECT CLIENTES-EXCECOES-S ASSIGN TO
+           'C:\Users\CLIENTE\DOWNLOADS\CLIENTES-EXCECOES-S.txt'
+       FILE STATUS IS AS-STATUS-S10.
+
+       SELECT INTEGRIDADE-EXCECOES-S ASSIGN TO
+           'C:\Users\CLIENTE\DOWNLOADS\INTEGRIDADE-EXCECOES-S.txt'
+       FILE STATUS IS AS-STATUS-S11.
+
+       SELECT CUSTEIO-PROJETOS-S ASSIGN TO
+           'C:\Users\CLIENTE\DOWNLOADS\CUSTEIO-PROJETOS-S.txt'
+       FILE STATUS IS AS-STATUS-S12.
+
+       SELECT CARGOS-TRANSACOES ASSIGN TO
+           'C:\Users\CLIENTE\DOWNLOADS\CARGOS-TRANSACOES.txt'
+       FILE STATUS IS AS-STATUS-E8.
+
+       SELECT CARGOS-AUDITORIA-S ASSIGN TO
+           'C:\Users\CLIENTE\DOWNLOADS\CARGOS-AUDITORIA-S.txt'
+       FILE STATUS IS AS-STATUS-S13.
+
+       SELECT PRAZO-PROJETOS-S ASSIGN TO
+           'C:\Users\CLIENTE\DOWNLOADS\PRAZO-PROJETOS-S.txt'
+       FILE STATUS IS AS-STATUS-S14.
+
+       SELECT HEADCOUNT-S ASSIGN TO
+           'C:\Users\CLIENTE\DOWNLOADS\HEADCOUNT-S.txt'
+       FILE STATUS IS AS-STATUS-S15.
+
+       SELECT RUN-CONTROLE-S ASSIGN TO
+           'C:\Users\CLIENTE\DOWNLOADS\RUN-CONTROLE-S.txt'
+       FILE STATUS IS AS-STATUS-S16.
+
+       SELECT CHECKPOINT-F ASSIGN TO
+           'C:\Users\CLIENTE\DOWNLOADS\CHECKPOINT.txt'
+       FILE STATUS IS AS-STATUS-S17.
+
+       SELECT REMESSA-EXCECOES-S ASSIGN TO
+           'C:\Users\CLIENTE\DOWNLOADS\REMESSA-EXCECOES-S.txt'
+       FILE STATUS IS AS-STATUS-S18.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CLIENTES
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-CLIENTES                     PIC X(454).
+       01 FILLER REDEFINES ARQ-CLIENTES.
+          05 ARQ-L-ID                      PIC 9(02).
+          05 ARQ-L-NOME                    PIC X(100).
+          05 ARQ-L-TELEFONE                PIC X(50).
+          05 ARQ-L-EMAIL                   PIC X(50).
+          05 ARQ-L-ENDERECO                PIC X(100).
+          05 ARQ-L-DESCRICAO               PIC X(100).
+          05 ARQ-L-CPF                     PIC X(14).
+          05 ARQ-L-CNPJ                    PIC X(18).
+          05 ARQ-L-STATUS                  PIC X(20).
+
+       FD CARGOS
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-CARGOS                       PIC X(62).
+       01 FILLER REDEFINES ARQ-CARGOS.
+          05 ARQ-L-ID-CARGO                PIC 9(02).
+          05 ARQ-L-NOME-CARGO              PIC X(50).
+          05 ARQ-L-SAL-BASE                PIC 9(10).
+
+       FD DEPARTAMENTOS
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-DEPARTAMENTOS                PIC X(54).
+       01 FILLER REDEFINES ARQ-DEPARTAMENTOS.
+          05 ARQ-L-ID-DEP                  PIC 9(02).
+          05 ARQ-L-NOME-DEP                PIC X(50).
+          05 ARQ-L-ID-RESPONSAVEL          PIC 9(02).
+
+       FD FUNCIONARIOS
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-FUNCIONARIOS                 PIC X(590).
+       01 FILLER REDEFINES ARQ-FUNCIONARIOS.
+          05 ARQ-L-ID-FUNC                 PIC 9(02).
+          05 ARQ-L-ID-CARGO-FUNC           PIC 9(02).
+          05 ARQ-L-ID-DEP-FUNC             PIC 9(02).
+          05 ARQ-L-NOME-FUNC               PIC X(100).
+          05 ARQ-L-TELEFONE-FUNC           PIC X(50).
+          05 ARQ-L-EMAIL-FUNC              PIC X(50).
+          05 ARQ-L-ENDERECO-FUNC           PIC X(100).
+          05 ARQ-L-CPF-FUNC                PIC X(14).
+          05 ARQ-L-TIPO-CONTRATO           PIC X(50).
+          05 ARQ-L-MODO-TRAB               PIC X(100).
+          05 ARQ-L-FORMACAO                PIC X(100).
+          05 ARQ-L-STATUS-FUNC             PIC X(20).
+
+       FD PROJETOS
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-PROJETOS                     PIC X(376).
+       01 FILLER REDEFINES ARQ-PROJETOS.
+          05 ARQ-L-ID-PROJETO              PIC 9(02).
+          05 ARQ-L-ID-DEP-PROJETO          PIC 9(02).
+          05 ARQ-L-ID-CLIENTE-PROJ         PIC 9(02).
+          05 ARQ-L-NOME-PROJ               PIC X(100).
+          05 ARQ-L-DESCRICAO-PROJ          PIC X(200).
+          05 ARQ-L-STATUS-PROJ             PIC X(50).
+          05 ARQ-L-VALOR-PROJ              PIC 9(10).
+          05 ARQ-L-DATA-ENTREGA-PROJ       PIC X(10).
+
+       FD PROJETOSFUNCIONARIOS
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-PROJETOSFUNCIONARIOS         PIC X(04).
+       01 FILLER REDEFINES ARQ-PROJETOSFUNCIONARIOS.
+          05 ARQ-L-ID-PROJETO-FUNC-PROJ    PIC 9(02).
+          05 ARQ-L-ID-FUNC-FUNC-PROJ       PIC 9(02).
+
+       FD CONTAS
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-CONTAS                       PIC X(164).
+       01 FILLER REDEFINES ARQ-CONTAS.
+          05 ARQ-L-ID-CONTA                PIC 9(02).
+          05 ARQ-L-ID-FUNC-CONTA           PIC 9(02).
+          05 ARQ-L-AGENCIA-CONTA           PIC X(50).
+          05 ARQ-L-NUMERO-CONTA            PIC X(60).
+          05 ARQ-L-TIPO-CONTA              PIC X(50).
+
+       FD CARGOS-TRANSACOES
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-CARGOS-TRANS                 PIC X(63).
+       01 FILLER REDEFINES ARQ-CARGOS-TRANS.
+          05 ARQ-T-TIPO-CARGO              PIC X(01).
+          05 ARQ-T-ID-CARGO                PIC 9(02).
+          05 ARQ-T-NOME-CARGO              PIC X(50).
+          05 ARQ-T-SAL-BASE                PIC 9(10).
+
+       FD CLIENTES-S
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-CLIENTE-S                    PIC X(551).
+
+       FD CARGOS-S
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-CARGO-S                      PIC X(93).
+
+       FD DEPARTAMENTOS-S
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-DEPARTAMENTO-S               PIC X(91).
+
+       FD FUNCIONARIOS-S
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-FUNCIONARIO-S                PIC X(734).
+
+       FD PROJETOS-S
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-PROJETO-S                    PIC X(475).
+
+       FD PROJETOSFUNCIONARIOS-S
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-PROJETOSFUNCIONARIOS-S       PIC X(30).
+
+
+       FD CONTAS-S
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-CONTA-S                      PIC X(212).
+
+       FD FOLHA-PAGAMENTO-S
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-FOLHA-S                      PIC X(260).
+
+       FD REMESSA-BANCARIA-S
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-REMESSA-S                    PIC X(300).
+
+       FD CLIENTES-EXCECOES-S
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-CLIENTE-EXC-S                PIC X(260).
+
+       FD INTEGRIDADE-EXCECOES-S
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-INTEGRIDADE-EXC-S            PIC X(200).
+
+       FD CUSTEIO-PROJETOS-S
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-CUSTEIO-S                    PIC X(200).
+
+       FD CARGOS-AUDITORIA-S
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-CARGO-AUD-S                  PIC X(150).
+
+       FD PRAZO-PROJETOS-S
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-PRAZO-S                      PIC X(200).
+
+       FD HEADCOUNT-S
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-HEADCOUNT-S                  PIC X(200).
+
+       FD RUN-CONTROLE-S
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-RUN-CONTROLE-S               PIC X(200).
+
+       FD CHECKPOINT-F
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-CHECKPOINT.
+           05 ARQ-CKPT-SECAO             PIC X(04).
+           05 ARQ-CKPT-LIDOS-CLIENTES    PIC 9(06).
+           05 ARQ-CKPT-CNT-CLIENTES      PIC 9(06).
+           05 ARQ-CKPT-LIDOS-CARGOS      PIC 9(06).
+           05 ARQ-CKPT-CNT-CARGOS        PIC 9(06).
+           05 ARQ-CKPT-LIDOS-DEPARTAMENTOS PIC 9(06).
+           05 ARQ-CKPT-CNT-DEPARTAMENTOS PIC 9(06).
+           05 ARQ-CKPT-LIDOS-FUNCIONARIOS PIC 9(06).
+           05 ARQ-CKPT-CNT-FUNCIONARIOS  PIC 9(06).
+           05 ARQ-CKPT-LIDOS-PROJETOS    PIC 9(06).
+           05 ARQ-CKPT-CNT-PROJETOS      PIC 9(06).
+           05 ARQ-CKPT-LIDOS-PROJFUNC    PIC 9(06).
+           05 ARQ-CKPT-CNT-PROJFUNC      PIC 9(06).
+           05 ARQ-CKPT-LIDOS-CONTAS      PIC 9(06).
+           05 ARQ-CKPT-CNT-CONTAS        PIC 9(06).
+           05 ARQ-CKPT-CNT-DEP-REJ       PIC 9(06).
+           05 ARQ-CKPT-CNT-FUNC-REJ      PIC 9(06).
+           05 ARQ-CKPT-CNT-PROJFUNC-REJ  PIC 9(06).
+
+       FD REMESSA-EXCECOES-S
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-REMESSA-EXC-S                PIC X(150).
+
+
+       WORKING-STORAGE SECTION.
+       01 AS-STATUS-E1              PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-E2              PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-E3              PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-E4              PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-E5              PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-E6              PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-E7              PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-E8              PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-S1              PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-S2              PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-S3              PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-S4              PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-S5              PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-S6              PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-S7              PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-S8              PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-S9              PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-S10             PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-S11             PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-S12             PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-S13             PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-S14             PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-S15             PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-S16             PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-S17             PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-S18             PIC 9(02) VALUE ZEROS.
+       01 AS-FIM1                   PIC X(01) VALUE 'N'.
+       01 AS-FIM2                   PIC X(01) VALUE 'N'.
+       01 AS-FIM3                   PIC X(01) VALUE 'N'.
+       01 AS-FIM4                   PIC X(01) VALUE 'N'.
+       01 AS-FIM5                   PIC X(01) VALUE 'N'.
+       01 AS-FIM6                   PIC X(01) VALUE 'N'.
+       01 AS-FIM7                   PIC X(01) VALUE 'N'.
+       01 AS-FIM8                   PIC X(01) VALUE 'N'.
+
+       01 WS-CONTADORES.
+           05 WS-CNT-CLIENTES        PIC 9(06) VALUE ZEROS.
+           05 WS-CNT-CARGOS          PIC 9(06) VALUE ZEROS.
+           05 WS-CNT-DEPARTAMENTOS   PIC 9(06) VALUE ZEROS.
+           05 WS-CNT-FUNCIONARIOS    PIC 9(06) VALUE ZEROS.
+           05 WS-CNT-PROJETOS        PIC 9(06) VALUE ZEROS.
+           05 WS-CNT-PROJFUNC        PIC 9(06) VALUE ZEROS.
+           05 WS-CNT-CONTAS          PIC 9(06) VALUE ZEROS.
+           05 WS-CNT-FOLHA           PIC 9(06) VALUE ZEROS.
+           05 WS-CNT-CLIENTES-EXC    PIC 9(06) VALUE ZEROS.
+           05 WS-CNT-DEP-REJ         PIC 9(06) VALUE ZEROS.
+           05 WS-CNT-FUNC-REJ        PIC 9(06) VALUE ZEROS.
+           05 WS-CNT-PROJFUNC-REJ    PIC 9(06) VALUE ZEROS.
+
+       01 WS-LIDOS-CONTADORES.
+           05 WS-LIDOS-CLIENTES      PIC 9(06) VALUE ZEROS.
+           05 WS-LIDOS-CARGOS        PIC 9(06) VALUE ZEROS.
+           05 WS-LIDOS-DEPARTAMENTOS PIC 9(06) VALUE ZEROS.
+           05 WS-LIDOS-FUNCIONARIOS  PIC 9(06) VALUE ZEROS.
+           05 WS-LIDOS-PROJETOS      PIC 9(06) VALUE ZEROS.
+           05 WS-LIDOS-PROJFUNC      PIC 9(06) VALUE ZEROS.
+           05 WS-LIDOS-CONTAS        PIC 9(06) VALUE ZEROS.
+
+       01 WS-CHECKPOINT-CONTROLE.
+           05 WS-CHECKPOINT-ANTERIOR PIC X(04) VALUE SPACES.
+           05 WS-CHECKPOINT-ATUAL    PIC X(04) VALUE SPACES.
+
+       01 RUN-CONTROLE-TITULO-FIELDS.
+           05 FILLER PIC X(50) VALUE
+               'RELATORIO DE CONTROLE DE EXECUCAO - CBLZGB04'.
+
+       01 RUN-CONTROLE-FIELDS.
+           05 FILLER PIC X(09) VALUE 'ARQUIVO: '.
+           05 RC-NOME-ARQUIVO PIC X(20).
+           05 FILLER PIC X(07) VALUE 'LIDOS: '.
+           05 RC-LIDOS PIC ZZZ,ZZ9.
+           05 FILLER PIC X(03) VALUE SPACES.
+           05 FILLER PIC X(10) VALUE 'GRAVADOS: '.
+           05 RC-GRAVADOS PIC ZZZ,ZZ9.
+           05 FILLER PIC X(03) VALUE SPACES.
+           05 FILLER PIC X(09) VALUE 'ST-LEIT: '.
+           05 RC-STATUS-LEITURA PIC X(02).
+           05 FILLER PIC X(03) VALUE SPACES.
+           05 FILLER PIC X(09) VALUE 'ST-GRAV: '.
+           05 RC-STATUS-GRAVACAO PIC X(02).
+
+       01 RUN-CONTROLE-CHECKPOINT-FIELDS.
+           05 FILLER PIC X(30) VALUE
+               'ULTIMA SECAO CONCLUIDA: '.
+           05 RC-CHECKPOINT-SECAO PIC X(04).
+
+       01 WS-IDS-FUNCIONARIOS.
+           05 WS-ID-FUNC-QTD         PIC 9(04) VALUE ZEROS.
+           05 WS-ID-FUNC-LIST PIC 9(02) OCCURS 99 TIMES.
+
+       01 WS-IDS-CARGOS.
+           05 WS-ID-CARGO-QTD        PIC 9(04) VALUE ZEROS.
+           05 WS-ID-CARGO-LIST PIC 9(02) OCCURS 99 TIMES.
+
+       01 WS-IDS-DEPARTAMENTOS.
+           05 WS-ID-DEP-QTD          PIC 9(04) VALUE ZEROS.
+           05 WS-ID-DEP-LIST PIC 9(02) OCCURS 99 TIMES.
+
+       01 WS-IDS-PROJETOS.
+           05 WS-ID-PROJ-QTD         PIC 9(04) VALUE ZEROS.
+           05 WS-ID-PROJ-LIST PIC 9(02) OCCURS 99 TIMES.
+
+       01 WS-FK-CHECK-ID             PIC 9(02).
+       01 WS-FK-ACHADO               PIC X(01).
+       01 WS-FUNC-FK-CARGO-OK        PIC X(01).
+       01 WS-FUNC-FK-DEP-OK          PIC X(01).
+       01 WS-PF-FK-PROJ-OK           PIC X(01).
+       01 WS-PF-FK-FUNC-OK           PIC X(01).
+
+       01 INTEGRIDADE-EXCECAO-FIELDS.
+           05 FILLER PIC X(9) VALUE 'Arquivo:'.
+           05 EXC-INT-ARQUIVO PIC X(24).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(4) VALUE 'ID:'.
+           05 EXC-INT-ID PIC 9(02).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(9) VALUE 'FK-Campo:'.
+           05 EXC-INT-CAMPO PIC X(24).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(9) VALUE 'FK-Valor:'.
+           05 EXC-INT-VALOR PIC 9(02).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(8) VALUE 'Motivo:'.
+           05 EXC-INT-MOTIVO PIC X(50).
+
+       01 WS-IDX-CONTROLE.
+           05 WS-I                  PIC 9(04) VALUE ZEROS.
+           05 WS-J                  PIC 9(04) VALUE ZEROS.
+           05 WS-K                  PIC 9(04) VALUE ZEROS.
+
+       01 WS-CARGOS-TABELA.
+           05 WS-CARGOS-QTD         PIC 9(04) VALUE ZEROS.
+           05 WS-CARGOS-TAB OCCURS 99 TIMES.
+               10 WS-TAB-ID-CARGO       PIC 9(02).
+               10 WS-TAB-NOME-CARGO     PIC X(50).
+               10 WS-TAB-SAL-BASE       PIC 9(10).
+               10 WS-TAB-CARGO-ATIVO    PIC X(01) VALUE 'S'.
+       01 WS-CARGOS-TAB-CARREGADA  PIC X(01) VALUE 'N'.
+
+       01 WS-CARGOS-MANUTENCAO.
+           05 WS-CNT-CARGOS-TRANS   PIC 9(06) VALUE ZEROS.
+           05 WS-CARGO-TAB-IDX      PIC 9(04) VALUE ZEROS.
+           05 WS-CARGO-TAB-ACHADO   PIC X(01).
+           05 WS-CARGO-SAL-ANTES    PIC 9(10).
+           05 WS-CARGO-SAL-DEPOIS   PIC 9(10).
+
+       01 CARGOS-AUDITORIA-FIELDS.
+           05 FILLER PIC X(6) VALUE 'TRANS:'.
+           05 AUD-CARGO-TIPO PIC X(01).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(4) VALUE 'ID: '.
+           05 AUD-CARGO-ID PIC 9(02).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(6) VALUE 'ANTES:'.
+           05 AUD-CARGO-SAL-ANTES PIC 9(10).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(7) VALUE 'DEPOIS:'.
+           05 AUD-CARGO-SAL-DEPOIS PIC 9(10).
+
+       01 WS-DEPARTAMENTOS-TABELA.
+           05 WS-DEP-QTD             PIC 9(04) VALUE ZEROS.
+           05 WS-DEP-TAB OCCURS 99 TIMES.
+               10 WS-TAB-ID-DEP         PIC 9(02).
+               10 WS-TAB-NOME-DEP       PIC X(50).
+
+       01 WS-DEP-SUBTOTAIS.
+           05 WS-DEP-SUBTOTAL PIC 9(12) OCCURS 100 TIMES VALUE ZEROS.
+
+       01 WS-FUNCIONARIOS-TABELA.
+           05 WS-FUNC-QTD            PIC 9(04) VALUE ZEROS.
+           05 WS-FUNC-TAB OCCURS 99 TIMES.
+               10 WS-TAB-ID-FUNC         PIC 9(02).
+               10 WS-TAB-ID-CARGO-FUNC   PIC 9(02).
+               10 WS-TAB-NOME-FUNC       PIC X(100).
+               10 WS-TAB-CPF-FUNC        PIC X(14).
+
+       01 WS-PROJFUNC-TABELA.
+           05 WS-PROJFUNC-QTD        PIC 9(04) VALUE ZEROS.
+           05 WS-PROJFUNC-TAB OCCURS 99 TIMES.
+               10 WS-TAB-ID-PROJETO-PF   PIC 9(02).
+               10 WS-TAB-ID-FUNC-PF      PIC 9(02).
+
+       01 WS-CUSTEIO-CONTROLE.
+           05 WS-CNT-CUSTEIO         PIC 9(06) VALUE ZEROS.
+           05 WS-CUSTEIO-CUSTO       PIC 9(12) VALUE ZEROS.
+           05 WS-CUSTEIO-MARGEM      PIC S9(5)V99 VALUE ZEROS.
+           05 WS-CUSTEIO-ACHADO-CARGO PIC X(01).
+           05 WS-CUSTEIO-SAL-FUNC    PIC 9(10).
+
+       01 WS-DEP-PROJ-SUBTOTAIS.
+           05 WS-DEP-PROJ-SUB-VALOR  PIC 9(14) OCCURS 100 TIMES
+                                     VALUE ZEROS.
+           05 WS-DEP-PROJ-SUB-CUSTO  PIC 9(14) OCCURS 100 TIMES
+                                     VALUE ZEROS.
+
+       01 WS-CUSTEIO-TOTAL-VALOR    PIC 9(14) VALUE ZEROS.
+       01 WS-CUSTEIO-TOTAL-CUSTO    PIC 9(14) VALUE ZEROS.
+
+       01 WS-CUSTEIO-TABELA.
+           05 WS-CUSTEIO-QTD         PIC 9(04) VALUE ZEROS.
+           05 WS-CUSTEIO-TAB OCCURS 99 TIMES.
+               10 WS-TAB-ID-PROJ-CT      PIC 9(02).
+               10 WS-TAB-ID-DEP-CT       PIC 9(02).
+               10 WS-TAB-NOME-PROJ-CT    PIC X(100).
+               10 WS-TAB-ID-CLIENTE-CT   PIC 9(02).
+               10 WS-TAB-VALOR-CT        PIC 9(10).
+               10 WS-TAB-CUSTO-CT        PIC 9(12).
+               10 WS-TAB-MARGEM-CT       PIC S9(5)V99.
+
+       01 CUSTEIO-DETALHE-FIELDS.
+           05 FILLER PIC X(9) VALUE 'Projeto:'.
+           05 CUSTEIO-D-ID-PROJ PIC 9(02).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 CUSTEIO-D-NOME-PROJ PIC X(100).
+           05 FILLER PIC X(9) VALUE 'Cliente:'.
+           05 CUSTEIO-D-ID-CLIENTE PIC 9(02).
+           05 FILLER PIC X(8) VALUE 'Valor: '.
+           05 CUSTEIO-D-VALOR PIC 9(10).
+           05 FILLER PIC X(7) VALUE 'Custo:'.
+           05 CUSTEIO-D-CUSTO PIC 9(12).
+           05 FILLER PIC X(9) VALUE 'Margem%:'.
+           05 CUSTEIO-D-MARGEM PIC -(5)9.99.
+
+       01 CUSTEIO-SUBTOTAL-FIELDS.
+           05 FILLER PIC X(16) VALUE 'SUBTOTAL DEP ID '.
+           05 CUSTEIO-SUB-ID-DEP PIC 9(02).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(8) VALUE 'VALOR = '.
+           05 CUSTEIO-SUB-VALOR PIC 9(14).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(8) VALUE 'CUSTO = '.
+           05 CUSTEIO-SUB-CUSTO PIC 9(14).
+
+       01 CUSTEIO-TOTAL-FIELDS.
+           05 FILLER PIC X(23) VALUE 'TOTAL GERAL PROJETOS =>'.
+           05 FILLER PIC X(8) VALUE ' VALOR: '.
+           05 CUSTEIO-TOT-VALOR PIC 9(14).
+           05 FILLER PIC X(8) VALUE ' CUSTO: '.
+           05 CUSTEIO-TOT-CUSTO PIC 9(14).
+
+       01 WS-DATA-EXECUCAO          PIC 9(08) VALUE ZEROS.
+
+       01 WS-DATA-ENTREGA-TXT       PIC X(10).
+       01 WS-DATA-ENTREGA-PARTES REDEFINES WS-DATA-ENTREGA-TXT.
+           05 WS-DEN-ANO-X          PIC X(04).
+           05 FILLER                PIC X(01).
+           05 WS-DEN-MES-X          PIC X(02).
+           05 FILLER                PIC X(01).
+           05 WS-DEN-DIA-X          PIC X(02).
+
+       01 WS-DATA-ENTREGA-NUM       PIC 9(08).
+       01 WS-DATA-ENTREGA-CAMPOS REDEFINES WS-DATA-ENTREGA-NUM.
+           05 WS-DEN-ANO            PIC 9(04).
+           05 WS-DEN-MES            PIC 9(02).
+           05 WS-DEN-DIA            PIC 9(02).
+
+       01 WS-PRAZO-DIAS             PIC S9(08).
+       01 WS-PRAZO-BUCKET           PIC X(10).
+       01 WS-CNT-PRAZO              PIC 9(06) VALUE ZEROS.
+
+       01 PRAZO-DETALHE-FIELDS.
+           05 FILLER PIC X(9) VALUE 'Projeto:'.
+           05 PRAZO-D-ID-PROJ PIC 9(02).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 PRAZO-D-NOME-PROJ PIC X(100).
+           05 FILLER PIC X(8) VALUE 'Entrega:'.
+           05 PRAZO-D-DATA-ENTREGA PIC X(10).
+           05 FILLER PIC X(6) VALUE 'Dias:'.
+           05 PRAZO-D-DIAS PIC -(6)9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(9) VALUE 'Situacao:'.
+           05 PRAZO-D-BUCKET PIC X(10).
+
+       01 WS-PRAZO-TABELA.
+           05 WS-PRAZO-QTD          PIC 9(04) VALUE ZEROS.
+           05 WS-PRAZO-TAB OCCURS 99 TIMES.
+               10 WS-TAB-ID-PROJ-PZ      PIC 9(02).
+               10 WS-TAB-ID-DEP-PZ       PIC 9(02).
+               10 WS-TAB-NOME-PROJ-PZ    PIC X(100).
+               10 WS-TAB-DATA-PZ         PIC X(10).
+               10 WS-TAB-DIAS-PZ         PIC S9(08).
+               10 WS-TAB-BUCKET-PZ       PIC X(10).
+
+       01 PRAZO-DEP-CABECALHO-FIELDS.
+           05 FILLER PIC X(20) VALUE 'DEPARTAMENTO ID '.
+           05 PRAZO-DEP-ID PIC 9(02).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 PRAZO-DEP-NOME PIC X(50).
+
+       01 WS-HEAD-DEP-TABELA.
+           05 WS-HEAD-DEP-ATIVOS   PIC 9(06) OCCURS 100 TIMES
+                                   VALUE ZEROS.
+           05 WS-HEAD-DEP-INATIVOS PIC 9(06) OCCURS 100 TIMES
+                                   VALUE ZEROS.
+
+       01 WS-HEAD-CARGO-TABELA.
+           05 WS-HEAD-CARGO-ATIVOS   PIC 9(06) OCCURS 100 TIMES
+                                     VALUE ZEROS.
+           05 WS-HEAD-CARGO-INATIVOS PIC 9(06) OCCURS 100 TIMES
+                                     VALUE ZEROS.
+
+       01 WS-HEAD-TIPO-TABELA.
+           05 WS-HEAD-TIPO-QTD PIC 9(04) VALUE ZEROS.
+           05 WS-HEAD-TIPO-TAB OCCURS 300 TIMES.
+               10 WS-HEAD-TIPO-DEP  PIC 9(02).
+               10 WS-HEAD-TIPO-VAL  PIC X(50).
+               10 WS-HEAD-TIPO-QTDE PIC 9(06).
+
+       01 WS-HEAD-MODO-TABELA.
+           05 WS-HEAD-MODO-QTD PIC 9(04) VALUE ZEROS.
+           05 WS-HEAD-MODO-TAB OCCURS 300 TIMES.
+               10 WS-HEAD-MODO-DEP  PIC 9(02).
+               10 WS-HEAD-MODO-VAL  PIC X(100).
+               10 WS-HEAD-MODO-QTDE PIC 9(06).
+
+       01 WS-HEAD-CONTROLE.
+           05 WS-HEAD-ACHADO       PIC X(01).
+           05 WS-HEAD-IDX          PIC 9(04).
+           05 WS-HEAD-STATUS-ATIVO PIC X(01).
+           05 WS-CNT-HEADCOUNT     PIC 9(06) VALUE ZEROS.
+
+       01 HEAD-DEP-FIELDS.
+           05 FILLER PIC X(20) VALUE 'DEPARTAMENTO ID '.
+           05 HEAD-DEP-ID PIC 9(02).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 HEAD-DEP-NOME PIC X(50).
+           05 FILLER PIC X(9) VALUE ' ATIVOS: '.
+           05 HEAD-DEP-ATIVOS PIC ZZZ,ZZ9.
+           05 FILLER PIC X(11) VALUE ' INATIVOS: '.
+           05 HEAD-DEP-INATIVOS PIC ZZZ,ZZ9.
+
+       01 HEAD-CARGO-FIELDS.
+           05 FILLER PIC X(11) VALUE 'CARGO ID '.
+           05 HEAD-CARGO-ID PIC 9(02).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 HEAD-CARGO-NOME PIC X(50).
+           05 FILLER PIC X(9) VALUE ' ATIVOS: '.
+           05 HEAD-CARGO-ATIVOS PIC ZZZ,ZZ9.
+           05 FILLER PIC X(11) VALUE ' INATIVOS: '.
+           05 HEAD-CARGO-INATIVOS PIC ZZZ,ZZ9.
+
+       01 HEAD-TIPO-FIELDS.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 FILLER PIC X(15) VALUE 'TIPO CONTRATO: '.
+           05 HEAD-TIPO-VAL PIC X(50).
+           05 FILLER PIC X(8) VALUE ' QTDE: '.
+           05 HEAD-TIPO-QTDE PIC ZZZ,ZZ9.
+
+       01 HEAD-MODO-FIELDS.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 FILLER PIC X(11) VALUE 'MODO TRAB: '.
+           05 HEAD-MODO-VAL PIC X(100).
+           05 FILLER PIC X(8) VALUE ' QTDE: '.
+           05 HEAD-MODO-QTDE PIC ZZZ,ZZ9.
+
+       01 HEAD-CARGO-CABECALHO-FIELDS.
+           05 FILLER PIC X(30) VALUE 'RESUMO DE HEADCOUNT POR CARGO'.
+
+       01 WS-REMESSA-CONTROLE.
+           05 WS-REM-QTD              PIC 9(06) VALUE ZEROS.
+           05 WS-REM-TOTAL            PIC 9(15) VALUE ZEROS.
+           05 WS-REM-ACHADO-FUNC      PIC X(01).
+           05 WS-REM-ACHADO-CARGO     PIC X(01).
+           05 WS-REM-ID-CARGO         PIC 9(02).
+           05 WS-REM-NOME-FUNC        PIC X(100).
+           05 WS-REM-CPF-FUNC         PIC X(14).
+           05 WS-REM-VALOR            PIC 9(10).
+
+       01 WS-REM-CONTAS-CONTROLE.
+           05 WS-CNT-REM-EXC          PIC 9(06) VALUE ZEROS.
+           05 WS-REM-CONTAS-POR-FUNC PIC 9(04) VALUE ZEROS
+               OCCURS 100 TIMES.
+
+       01 REMESSA-EXCECAO-FIELDS.
+           05 FILLER PIC X(9) VALUE 'ID-Func:'.
+           05 EXC-REM-ID-FUNC PIC 9(02).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(9) VALUE 'ID-Conta:'.
+           05 EXC-REM-ID-CONTA PIC 9(02).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(12) VALUE 'MotivoCod:'.
+           05 EXC-REM-MOTIVO-COD PIC X(02).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(8) VALUE 'Motivo:'.
+           05 EXC-REM-MOTIVO-TXT PIC X(50).
+
+       01 REMESSA-HEADER-FIELDS.
+           05 REMESSA-H-TIPO          PIC X(01) VALUE '0'.
+           05 REMESSA-H-QTD           PIC 9(06).
+           05 REMESSA-H-VALOR-TOTAL   PIC 9(15).
+           05 FILLER                  PIC X(278) VALUE SPACES.
+
+       01 REMESSA-DETALHE-FIELDS.
+           05 REMESSA-D-TIPO          PIC X(01) VALUE '1'.
+           05 REMESSA-D-ID-FUNC       PIC 9(02).
+           05 REMESSA-D-NOME          PIC X(100).
+           05 REMESSA-D-CPF           PIC X(14).
+           05 REMESSA-D-AGENCIA       PIC X(50).
+           05 REMESSA-D-NUMERO-CONTA  PIC X(60).
+           05 REMESSA-D-TIPO-CONTA    PIC X(50).
+           05 REMESSA-D-VALOR         PIC 9(10).
+           05 FILLER                  PIC X(11) VALUE SPACES.
+
+       01 REMESSA-TRAILER-FIELDS.
+           05 REMESSA-T-TIPO          PIC X(01) VALUE '9'.
+           05 REMESSA-T-QTD           PIC 9(06).
+           05 REMESSA-T-VALOR-TOTAL   PIC 9(15).
+           05 FILLER                  PIC X(278) VALUE SPACES.
+
+       01 WS-FOLHA-ACHADO-CARGO     PIC X(01).
+       01 WS-FOLHA-ACHADO-DEP       PIC X(01).
+       01 WS-FOLHA-SAL-FUNC         PIC 9(10).
+       01 WS-FOLHA-NOME-CARGO       PIC X(50).
+       01 WS-FOLHA-NOME-DEP         PIC X(50).
+       01 WS-FOLHA-TOTAL-GERAL      PIC 9(14) VALUE ZEROS.
+
+       01 FOLHA-DETALHE-FIELDS.
+           05 FILLER PIC X(12) VALUE 'Funcionario:'.
+           05 FOLHA-S-NOME-FUNC PIC X(100).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(6) VALUE 'Cargo:'.
+           05 FOLHA-S-NOME-CARGO PIC X(50).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(8) VALUE 'Salario:'.
+           05 FOLHA-S-SALARIO PIC 9(10).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(13) VALUE 'Departamento:'.
+           05 FOLHA-S-NOME-DEP PIC X(50).
+
+       01 FOLHA-SUBTOTAL-FIELDS.
+           05 FILLER PIC X(16) VALUE 'SUBTOTAL DEP ID '.
+           05 FOLHA-SUB-ID-DEP PIC 9(02).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(8) VALUE 'VALOR = '.
+           05 FOLHA-SUB-VALOR PIC 9(12).
+
+       01 FOLHA-TOTAL-FIELDS.
+           05 FILLER PIC X(21) VALUE 'TOTAL GERAL FOLHA => '.
+           05 FOLHA-TOTAL-VALOR PIC 9(14).
+
+       01 WS-CLI-VALIDACAO.
+           05 WS-CLI-VALIDO          PIC X(01).
+           05 WS-CLI-MOTIVO-COD      PIC X(02).
+           05 WS-CLI-MOTIVO-TXT      PIC X(40).
+
+       01 WS-CPF-TXT                PIC X(14).
+       01 WS-CPF-PARTES REDEFINES WS-CPF-TXT.
+           05 WS-CPF-P1              PIC 9(03).
+           05 FILLER                 PIC X(01).
+           05 WS-CPF-P2              PIC 9(03).
+           05 FILLER                 PIC X(01).
+           05 WS-CPF-P3              PIC 9(03).
+           05 FILLER                 PIC X(01).
+           05 WS-CPF-P4              PIC 9(02).
+
+       01 WS-CPF-BASE9               PIC 9(09).
+       01 WS-CPF-DIGITOS REDEFINES WS-CPF-BASE9.
+           05 WS-CPF-DIG              PIC 9(01) OCCURS 9 TIMES.
+
+       01 WS-CPF-PESO1-VALORES.
+           05 FILLER PIC 9(02) VALUE 10.
+           05 FILLER PIC 9(02) VALUE 09.
+           05 FILLER PIC 9(02) VALUE 08.
+           05 FILLER PIC 9(02) VALUE 07.
+           05 FILLER PIC 9(02) VALUE 06.
+           05 FILLER PIC 9(02) VALUE 05.
+           05 FILLER PIC 9(02) VALUE 04.
+           05 FILLER PIC 9(02) VALUE 03.
+           05 FILLER PIC 9(02) VALUE 02.
+       01 WS-CPF-PESO1-TAB REDEFINES WS-CPF-PESO1-VALORES.
+           05 WS-CPF-PESO1 PIC 9(02) OCCURS 9 TIMES.
+
+       01 WS-CPF-CALCULO.
+           05 WS-CPF-SOMA1           PIC 9(05).
+           05 WS-CPF-SOMA2           PIC 9(05).
+           05 WS-CPF-SOMA-DIG        PIC 9(03).
+           05 WS-CPF-RESTO           PIC 9(02).
+           05 WS-CPF-DV1-CALC        PIC 9(01).
+           05 WS-CPF-DV2-CALC        PIC 9(01).
+           05 WS-CPF-DV1-INF         PIC 9(01).
+           05 WS-CPF-DV2-INF         PIC 9(01).
+       01 WS-CPF-REPDIGITO           PIC X(01).
+
+       01 WS-CNPJ-TXT                PIC X(18).
+       01 WS-CNPJ-PARTES REDEFINES WS-CNPJ-TXT.
+           05 WS-CNPJ-P1             PIC 9(02).
+           05 FILLER                 PIC X(01).
+           05 WS-CNPJ-P2             PIC 9(03).
+           05 FILLER                 PIC X(01).
+           05 WS-CNPJ-P3             PIC 9(03).
+           05 FILLER                 PIC X(01).
+           05 WS-CNPJ-P4             PIC 9(04).
+           05 FILLER                 PIC X(01).
+           05 WS-CNPJ-P5             PIC 9(02).
+
+       01 WS-CNPJ-BASE12              PIC 9(12).
+       01 WS-CNPJ-DIGITOS REDEFINES WS-CNPJ-BASE12.
+           05 WS-CNPJ-DIG              PIC 9(01) OCCURS 12 TIMES.
+
+       01 WS-CNPJ-PESO1-VALORES.
+           05 FILLER PIC 9(02) VALUE 05.
+           05 FILLER PIC 9(02) VALUE 04.
+           05 FILLER PIC 9(02) VALUE 03.
+           05 FILLER PIC 9(02) VALUE 02.
+           05 FILLER PIC 9(02) VALUE 09.
+           05 FILLER PIC 9(02) VALUE 08.
+           05 FILLER PIC 9(02) VALUE 07.
+           05 FILLER PIC 9(02) VALUE 06.
+           05 FILLER PIC 9(02) VALUE 05.
+           05 FILLER PIC 9(02) VALUE 04.
+           05 FILLER PIC 9(02) VALUE 03.
+           05 FILLER PIC 9(02) VALUE 02.
+       01 WS-CNPJ-PESO1-TAB REDEFINES WS-CNPJ-PESO1-VALORES.
+           05 WS-CNPJ-PESO1 PIC 9(02) OCCURS 12 TIMES.
+
+       01 WS-CNPJ-PESO2-VALORES.
+           05 FILLER PIC 9(02) VALUE 06.
+           05 FILLER PIC 9(02) VALUE 05.
+           05 FILLER PIC 9(02) VALUE 04.
+           05 FILLER PIC 9(02) VALUE 03.
+           05 FILLER PIC 9(02) VALUE 02.
+           05 FILLER PIC 9(02) VALUE 09.
+           05 FILLER PIC 9(02) VALUE 08.
+           05 FILLER PIC 9(02) VALUE 07.
+           05 FILLER PIC 9(02) VALUE 06.
+           05 FILLER PIC 9(02) VALUE 05.
+           05 FILLER PIC 9(02) VALUE 04.
+           05 FILLER PIC 9(02) VALUE 03.
+       01 WS-CNPJ-PESO2-TAB REDEFINES WS-CNPJ-PESO2-VALORES.
+           05 WS-CNPJ-PESO2 PIC 9(02) OCCURS 12 TIMES.
+
+       01 WS-CNPJ-CALCULO.
+           05 WS-CNPJ-SOMA1          PIC 9(05).
+           05 WS-CNPJ-SOMA2          PIC 9(05).
+           05 WS-CNPJ-RESTO          PIC 9(02).
+           05 WS-CNPJ-DV1-CALC       PIC 9(01).
+           05 WS-CNPJ-DV2-CALC       PIC 9(01).
+           05 WS-CNPJ-DV1-INF        PIC 9(01).
+           05 WS-CNPJ-DV2-INF        PIC 9(01).
+       01 WS-CNPJ-REPDIGITO          PIC X(01).
+
+       01 CLIENTES-EXCECAO-FIELDS.
+           05 FILLER PIC X(3) VALUE 'ID:'.
+           05 EXC-S-ID PIC 9(02).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(6) VALUE 'Nome:'.
+           05 EXC-S-NOME PIC X(100).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(5) VALUE 'CPF:'.
+           05 EXC-S-CPF PIC X(14).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(6) VALUE 'CNPJ:'.
+           05 EXC-S-CNPJ PIC X(18).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(12) VALUE 'MotivoCod:'.
+           05 EXC-S-MOTIVO-COD PIC X(02).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(8) VALUE 'Motivo:'.
+           05 EXC-S-MOTIVO-TXT PIC X(40).
+
+       01 CLIENTES-FIELDS.
+           05 CLIENTES-ID.
+               10 FILLER PIC X(3) VALUE 'ID:'.
+               10 ARQ-S-ID PIC 9(02).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 CLIENTES-NOME.
+               10 FILLER PIC X(7) VALUE 'Name:'.
+               10 ARQ-S-NOME PIC X(100).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 CLIENTES-TELEFONE.
+               10 FILLER PIC X(9) VALUE 'Telefone:'.
+               10 ARQ-S-TELEFONE PIC X(50).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 CLIENTES-EMAIL.
+               10 FILLER PIC X(6) VALUE 'Email:'.
+               10 ARQ-S-EMAIL PIC X(50).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 CLIENTES-ENDERECO.
+               10 FILLER PIC X(9) VALUE 'Endereco:'.
+               10 ARQ-S-ENDERECO PIC X(100).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 CLIENTES-DESCRICAO.
+               10 FILLER PIC X(10) VALUE 'Descricao:'.
+               10 ARQ-S-DESCRICAO PIC X(100).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 CLIENTES-CPF.
+               10 FILLER PIC X(4) VALUE 'CPF:'.
+               10 ARQ-S-CPF PIC X(14).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 CLIENTES-CNPJ.
+               10 FILLER PIC X(5) VALUE 'CNPJ:'.
+               10 ARQ-S-CNPJ PIC X(18).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 CLIENTES-STATUS.
+               10 FILLER PIC X(7) VALUE 'Status:'.
+               10 ARQ-S-STATUS PIC X(20).
+
+       01 CARGOS-FIELDS.
+           05 CARGOS-ID.
+               10 FILLER PIC X(3) VALUE 'ID:'.
+               10 ARQ-S-ID-CARGO PIC 9(02).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 CARGOS-NOME.
+               10 FILLER PIC X(7) VALUE 'Name:'.
+               10 ARQ-S-NOME-CARGO PIC X(50).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 CARGOS-SAL-BASE.
+               10 FILLER PIC X(9) VALUE 'Sal-Base:'.
+               10 ARQ-S-SAL-BASE PIC 9(10).
+
+       01 DEPARTAMENTOS-FIELDS.
+           05 DEPARTAMENTOS-ID.
+               10 FILLER PIC X(3) VALUE 'ID:'.
+               10 ARQ-S-ID-DEP PIC 9(02).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 DEPARTAMENTOS-NOME.
+               10 FILLER PIC X(7) VALUE 'Name:'.
+               10 ARQ-S-NOME-DEP PIC X(50).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 DEPARTAMENTOS-ID-RESPONSAVEL.
+               10 FILLER PIC X(15) VALUE 'ID-Responsavel:'.
+               10 ARQ-S-ID-RESPONSAVEL PIC 9(02).
+
+       01 FUNCIONARIOS-FIELDS.
+           05 FUNCIONARIOS-ID.
+               10 FILLER PIC X(3) VALUE 'ID:'.
+               10 ARQ-S-ID-FUNC PIC 9(02).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FUNCIONARIOS-ID-CARGO.
+               10 FILLER PIC X(9) VALUE 'ID-Cargo:'.
+               10 ARQ-S-ID-CARGO-FUNC PIC 9(02).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FUNCIONARIOS-ID-DEP.
+               10 FILLER PIC X(10) VALUE 'ID-Dep:'.
+               10 ARQ-S-ID-DEP-FUNC PIC 9(02).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FUNCIONARIOS-NOME.
+               10 FILLER PIC X(7) VALUE 'Name:'.
+               10 ARQ-S-NOME-FUNC PIC X(100).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FUNCIONARIOS-TELEFONE.
+               10 FILLER PIC X(9) VALUE 'Telefone:'.
+               10 ARQ-S-TELEFONE-FUNC PIC X(50).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FUNCIONARIOS-EMAIL.
+               10 FILLER PIC X(6) VALUE 'Email:'.
+               10 ARQ-S-EMAIL-FUNC PIC X(50).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FUNCIONARIOS-ENDERECO.
+               10 FILLER PIC X(9) VALUE 'Endereco:'.
+               10 ARQ-S-ENDERECO-FUNC PIC X(100).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FUNCIONARIOS-CPF.
+               10 FILLER PIC X(4) VALUE 'CPF:'.
+               10 ARQ-S-CPF-FUNC PIC X(14).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FUNCIONARIOS-TIPO-CONTRATO.
+               10 FILLER PIC X(14) VALUE 'Tipo-Contrato:'.
+               10 ARQ-S-TIPO-CONTRATO PIC X(50).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FUNCIONARIOS-MODO-TRAB.
+               10 FILLER PIC X(10) VALUE 'Modo-Trab:'.
+               10 ARQ-S-MODO-TRAB PIC X(100).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FUNCIONARIOS-FORMACAO.
+               10 FILLER PIC X(9) VALUE 'Formacao:'.
+               10 ARQ-S-FORMACAO PIC X(100).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FUNCIONARIOS-STATUS.
+               10 FILLER PIC X(7) VALUE 'Status:'.
+               10 ARQ-S-STATUS-FUNC PIC X(20).
+
+       01 PROJETOS-FIELDS.
+           05 PROJETOS-ID.
+               10 FILLER PIC X(3) VALUE 'ID:'.
+               10 ARQ-S-ID-PROJETO PIC 9(02).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 PROJETOS-ID-DEP.
+               10 FILLER PIC X(7) VALUE 'ID-Dep:'.
+               10 ARQ-S-ID-DEP-PROJETO PIC 9(02).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 PROJETOS-ID-CLIENTE.
+               10 FILLER PIC X(11) VALUE 'ID-Cliente:'.
+               10 ARQ-S-ID-CLIENTE-PROJ PIC 9(02).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 PROJETOS-NOME.
+               10 FILLER PIC X(7) VALUE 'Name:'.
+               10 ARQ-S-NOME-PROJ PIC X(100).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 PROJETOS-DESCRICAO.
+               10 FILLER PIC X(10) VALUE 'Descricao:'.
+               10 ARQ-S-DESCRICAO-PROJ PIC X(200).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 PROJETOS-STATUS.
+               10 FILLER PIC X(7) VALUE 'Status:'.
+               10 ARQ-S-STATUS-PROJ PIC X(50).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 PROJETOS-VALOR.
+               10 FILLER PIC X(6) VALUE 'Valor:'.
+               10 ARQ-S-VALOR-PROJ PIC 9(10).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 PROJETOS-DATA-ENTREGA.
+               10 FILLER PIC X(13) VALUE 'Data-Entrega:'.
+               10 ARQ-S-DATA-ENTREGA-PROJ PIC X(10).
+
+       01 PROJETOSFUNCIONARIOS-FIELDS.
+           05 PROJETOSFUNCIONARIOS-ID-PROJETO.
+               10 FILLER PIC X(11) VALUE 'ID-Projeto:'.
+               10 ARQ-S-ID-PROJETO-FUNC-PROJ PIC 9(02).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 PROJETOSFUNCIONARIOS-ID-FUNC.
+               10 FILLER PIC X(8) VALUE 'ID-Func:'.
+               10 ARQ-S-ID-FUNC-FUNC-PROJ PIC 9(02).
+
+       01 CONTAS-FIELDS.
+           05 CONTAS-ID.
+               10 FILLER PIC X(3) VALUE 'ID:'.
+               10 ARQ-S-ID-CONTA PIC 9(02).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 CONTAS-ID-FUNC.
+               10 FILLER PIC X(8) VALUE 'ID-Func:'.
+               10 ARQ-S-ID-FUNC-CONTA PIC 9(02).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 CONTAS-AGENCIA.
+               10 FILLER PIC X(8) VALUE 'Agencia:'.
+               10 ARQ-S-AGENCIA-CONTA PIC X(50).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 CONTAS-NUMERO.
+               10 FILLER PIC X(7) VALUE 'Numero:'.
+               10 ARQ-S-NUMERO-CONTA PIC X(60).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 CONTAS-TIPO.
+               10 FILLER PIC X(5) VALUE 'Tipo:'.
+               10 ARQ-S-TIPO-CONTA PIC X(50).
+
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIALIZAR.
+           PERFORM 1900-VALIDAR-INTEGRIDADE.
+           PERFORM 2000-PROCESSAR.
+
+           IF WS-CHECKPOINT-ANTERIOR EQUAL SPACES
+                   OR WS-CHECKPOINT-ANTERIOR LESS THAN '2100'
+               PERFORM 2100-PROCESSAR-CLIENTES
+               IF AS-STATUS-E1 EQUAL ZEROS AND AS-STATUS-S1 EQUAL ZEROS
+                   MOVE '2100' TO WS-CHECKPOINT-ATUAL
+                   PERFORM 8950-GRAVAR-CHECKPOINT
+               END-IF
+           END-IF.
+
+           IF WS-CHECKPOINT-ANTERIOR EQUAL SPACES
+                   OR WS-CHECKPOINT-ANTERIOR LESS THAN '2200'
+               PERFORM 2200-PROCESSAR-CARGOS
+               IF AS-STATUS-E2 EQUAL ZEROS AND AS-STATUS-S2 EQUAL ZEROS
+                   MOVE '2200' TO WS-CHECKPOINT-ATUAL
+                   PERFORM 8950-GRAVAR-CHECKPOINT
+               END-IF
+           END-IF.
+
+           IF WS-CHECKPOINT-ANTERIOR EQUAL SPACES
+                   OR WS-CHECKPOINT-ANTERIOR LESS THAN '2300'
+               PERFORM 2300-PROCESSAR-DEPARTAMENTO
+               IF AS-STATUS-E3 EQUAL ZEROS AND AS-STATUS-S3 EQUAL ZEROS
+                   MOVE '2300' TO WS-CHECKPOINT-ATUAL
+                   PERFORM 8950-GRAVAR-CHECKPOINT
+               END-IF
+           END-IF.
+
+           IF WS-CHECKPOINT-ANTERIOR EQUAL SPACES
+                   OR WS-CHECKPOINT-ANTERIOR LESS THAN '2400'
+               PERFORM 2400-PROCESSAR-FUNCIONARIOS
+               IF AS-STATUS-E4 EQUAL ZEROS AND AS-STATUS-S4 EQUAL ZEROS
+                   MOVE '2400' TO WS-CHECKPOINT-ATUAL
+                   PERFORM 8950-GRAVAR-CHECKPOINT
+               END-IF
+           END-IF.
+
+           PERFORM 2420-GERAR-HEADCOUNT.
+           PERFORM 2450-GERAR-FOLHA-PAGAMENTO.
+
+           IF WS-CHECKPOINT-ANTERIOR EQUAL SPACES
+                   OR WS-CHECKPOINT-ANTERIOR LESS THAN '2500'
+               PERFORM 2500-PROCESSAR-PROJETOS
+               IF AS-STATUS-E5 EQUAL ZEROS AND AS-STATUS-S5 EQUAL ZEROS
+                   MOVE '2500' TO WS-CHECKPOINT-ATUAL
+                   PERFORM 8950-GRAVAR-CHECKPOINT
+               END-IF
+           END-IF.
+
+           IF WS-CHECKPOINT-ANTERIOR EQUAL SPACES
+                   OR WS-CHECKPOINT-ANTERIOR LESS THAN '2600'
+               PERFORM 2600-PROCESSAR-PROJFUNC
+               IF AS-STATUS-E6 EQUAL ZEROS AND AS-STATUS-S6 EQUAL ZEROS
+                   MOVE '2600' TO WS-CHECKPOINT-ATUAL
+                   PERFORM 8950-GRAVAR-CHECKPOINT
+               END-IF
+           END-IF.
+
+           PERFORM 2650-GERAR-CUSTEIO-PROJETOS.
+           PERFORM 2660-GERAR-PRAZO-PROJETOS.
+
+           IF WS-CHECKPOINT-ANTERIOR EQUAL SPACES
+                   OR WS-CHECKPOINT-ANTERIOR LESS THAN '2700'
+               PERFORM 2700-PROCESSAR-CONTAS
+               IF AS-STATUS-E7 EQUAL ZEROS AND AS-STATUS-S7 EQUAL ZEROS
+                   MOVE '2700' TO WS-CHECKPOINT-ATUAL
+                   PERFORM 8950-GRAVAR-CHECKPOINT
+               END-IF
+           END-IF.
+
+           PERFORM 2750-GERAR-REMESSA-BANCARIA.
+           PERFORM 3000-FINALIZAR.
+
+           STOP RUN.
+
+       1000-INICIALIZAR        SECTION.
+           PERFORM 8900-LER-CHECKPOINT.
+           MOVE WS-CHECKPOINT-ANTERIOR TO WS-CHECKPOINT-ATUAL.
+
+       1000-INICILIZAR-FIM.
+           EXIT.
+
+       1900-VALIDAR-INTEGRIDADE SECTION.
+           IF WS-CHECKPOINT-ANTERIOR EQUAL SPACES
+               OPEN OUTPUT INTEGRIDADE-EXCECOES-S
+           ELSE
+               OPEN EXTEND INTEGRIDADE-EXCECOES-S
+           END-IF.
+           IF AS-STATUS-S11 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-S11
+           END-IF.
+
+           PERFORM 1910-CARREGAR-IDS-FUNCIONARIOS.
+           PERFORM 1920-CARREGAR-IDS-CARGOS.
+           PERFORM 1930-CARREGAR-IDS-DEPARTAMENTOS.
+           PERFORM 1940-CARREGAR-IDS-PROJETOS.
+
+       1900-VALIDAR-INTEGRIDADE-FIM.
+           EXIT.
+
+       1910-CARREGAR-IDS-FUNCIONARIOS SECTION.
+           MOVE ZEROS TO WS-ID-FUNC-QTD.
+           OPEN INPUT FUNCIONARIOS.
+           IF AS-STATUS-E4 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-E4
+           END-IF.
+
+           MOVE 'N' TO AS-FIM4.
+           READ FUNCIONARIOS.
+           IF AS-STATUS-E4 NOT EQUAL TO ZEROS
+               MOVE 'S' TO AS-FIM4
+           END-IF.
+
+           PERFORM UNTIL AS-FIM4 EQUAL 'S'
+               ADD 1 TO WS-ID-FUNC-QTD
+               MOVE ARQ-L-ID-FUNC TO WS-ID-FUNC-LIST(WS-ID-FUNC-QTD)
+
+               READ FUNCIONARIOS
+                   AT END
+                       MOVE 'S' TO AS-FIM4
+               END-READ
+           END-PERFORM.
+
+           CLOSE FUNCIONARIOS.
+
+       1910-CARREGAR-IDS-FUNCIONARIOS-FIM.
+           EXIT.
+
+       1920-CARREGAR-IDS-CARGOS SECTION.
+           MOVE ZEROS TO WS-ID-CARGO-QTD.
+           OPEN INPUT CARGOS.
+           IF AS-STATUS-E2 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-E2
+           END-IF.
+
+           MOVE 'N' TO AS-FIM2.
+           READ CARGOS.
+           IF AS-STATUS-E2 NOT EQUAL TO ZEROS
+               MOVE 'S' TO AS-FIM2
+           END-IF.
+
+           PERFORM UNTIL AS-FIM2 EQUAL 'S'
+               ADD 1 TO WS-ID-CARGO-QTD
+               MOVE ARQ-L-ID-CARGO TO WS-ID-CARGO-LIST(WS-ID-CARGO-QTD)
+
+               READ CARGOS
+                   AT END
+                       MOVE 'S' TO AS-FIM2
+               END-READ
+           END-PERFORM.
+
+           CLOSE CARGOS.
+
+       1920-CARREGAR-IDS-CARGOS-FIM.
+           EXIT.
+
+       1930-CARREGAR-IDS-DEPARTAMENTOS SECTION.
+           MOVE ZEROS TO WS-ID-DEP-QTD.
+           OPEN INPUT DEPARTAMENTOS.
+           IF AS-STATUS-E3 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-E3
+           END-IF.
+
+           MOVE 'N' TO AS-FIM3.
+           READ DEPARTAMENTOS.
+           IF AS-STATUS-E3 NOT EQUAL TO ZEROS
+               MOVE 'S' TO AS-FIM3
+           END-IF.
+
+           PERFORM UNTIL AS-FIM3 EQUAL 'S'
+               ADD 1 TO WS-ID-DEP-QTD
+               MOVE ARQ-L-ID-DEP TO WS-ID-DEP-LIST(WS-ID-DEP-QTD)
+
+               READ DEPARTAMENTOS
+                   AT END
+                       MOVE 'S' TO AS-FIM3
+               END-READ
+           END-PERFORM.
+
+           CLOSE DEPARTAMENTOS.
+
+       1930-CARREGAR-IDS-DEPARTAMENTOS-FIM.
+           EXIT.
+
+       1940-CARREGAR-IDS-PROJETOS SECTION.
+           MOVE ZEROS TO WS-ID-PROJ-QTD.
+           OPEN INPUT PROJETOS.
+           IF AS-STATUS-E5 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-E5
+           END-IF.
+
+           MOVE 'N' TO AS-FIM5.
+           READ PROJETOS.
+           IF AS-STATUS-E5 NOT EQUAL TO ZEROS
+               MOVE 'S' TO AS-FIM5
+           END-IF.
+
+           PERFORM UNTIL AS-FIM5 EQUAL 'S'
+               ADD 1 TO WS-ID-PROJ-QTD
+               MOVE ARQ-L-ID-PROJETO TO WS-ID-PROJ-LIST(WS-ID-PROJ-QTD)
+
+               READ PROJETOS
+                   AT END
+                       MOVE 'S' TO AS-FIM5
+               END-READ
+           END-PERFORM.
+
+           CLOSE PROJETOS.
+
+       1940-CARREGAR-IDS-PROJETOS-FIM.
+           EXIT.
+
+       1951-EXISTE-FUNC SECTION.
+           MOVE 'N' TO WS-FK-ACHADO.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-ID-FUNC-QTD OR WS-FK-ACHADO EQUAL 'S'
+               IF WS-ID-FUNC-LIST(WS-I) EQUAL WS-FK-CHECK-ID
+                   MOVE 'S' TO WS-FK-ACHADO
+               END-IF
+           END-PERFORM.
+
+       1951-EXISTE-FUNC-FIM.
+           EXIT.
+
+       1952-EXISTE-CARGO SECTION.
+           MOVE 'N' TO WS-FK-ACHADO.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-ID-CARGO-QTD
+                       OR WS-FK-ACHADO EQUAL 'S'
+               IF WS-ID-CARGO-LIST(WS-I) EQUAL WS-FK-CHECK-ID
+                   MOVE 'S' TO WS-FK-ACHADO
+               END-IF
+           END-PERFORM.
+
+       1952-EXISTE-CARGO-FIM.
+           EXIT.
+
+       1953-EXISTE-DEP SECTION.
+           MOVE 'N' TO WS-FK-ACHADO.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-ID-DEP-QTD OR WS-FK-ACHADO EQUAL 'S'
+               IF WS-ID-DEP-LIST(WS-I) EQUAL WS-FK-CHECK-ID
+                   MOVE 'S' TO WS-FK-ACHADO
+               END-IF
+           END-PERFORM.
+
+       1953-EXISTE-DEP-FIM.
+           EXIT.
+
+       1954-EXISTE-PROJETO SECTION.
+           MOVE 'N' TO WS-FK-ACHADO.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-ID-PROJ-QTD OR WS-FK-ACHADO EQUAL 'S'
+               IF WS-ID-PROJ-LIST(WS-I) EQUAL WS-FK-CHECK-ID
+                   MOVE 'S' TO WS-FK-ACHADO
+               END-IF
+           END-PERFORM.
+
+       1954-EXISTE-PROJETO-FIM.
+           EXIT.
+
+       2000-PROCESSAR          SECTION.
+       2000-PROCESSAR-FIM.
+           EXIT.
+
+       2100-PROCESSAR-CLIENTES SECTION.
+           OPEN INPUT CLIENTES.
+           IF AS-STATUS-E1 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-E1
+           END-IF.
+
+           OPEN OUTPUT CLIENTES-S.
+           IF AS-STATUS-S1 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-S1
+           END-IF.
+
+           OPEN OUTPUT CLIENTES-EXCECOES-S.
+           IF AS-STATUS-S10 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-S10
+           END-IF.
+
+           MOVE 'N' TO AS-FIM1.
+           READ CLIENTES.
+           IF AS-STATUS-E1 NOT EQUAL TO ZEROS
+               MOVE 'S' TO AS-FIM1
+           END-IF.
+
+           PERFORM UNTIL AS-FIM1 EQUAL 'S'
+               ADD 1 TO WS-LIDOS-CLIENTES
+               PERFORM 2110-VALIDAR-CLIENTE
+
+               IF WS-CLI-VALIDO EQUAL 'S'
+                   MOVE ARQ-L-ID TO ARQ-S-ID
+                   MOVE ARQ-L-NOME TO ARQ-S-NOME
+                   MOVE ARQ-L-STATUS TO ARQ-S-STATUS
+                   MOVE ARQ-L-TELEFONE TO ARQ-S-TELEFONE
+                   MOVE ARQ-L-EMAIL TO ARQ-S-EMAIL
+                   MOVE ARQ-L-ENDERECO TO ARQ-S-ENDERECO
+                   MOVE ARQ-L-DESCRICAO TO ARQ-S-DESCRICAO
+                   MOVE ARQ-L-CPF TO ARQ-S-CPF
+                   MOVE ARQ-L-CNPJ TO ARQ-S-CNPJ
+
+                   WRITE ARQ-CLIENTE-S FROM CLIENTES-FIELDS
+                   ADD 1 TO WS-CNT-CLIENTES
+               ELSE
+                   MOVE ARQ-L-ID TO EXC-S-ID
+                   MOVE ARQ-L-NOME TO EXC-S-NOME
+                   MOVE ARQ-L-CPF TO EXC-S-CPF
+                   MOVE ARQ-L-CNPJ TO EXC-S-CNPJ
+                   MOVE WS-CLI-MOTIVO-COD TO EXC-S-MOTIVO-COD
+                   MOVE WS-CLI-MOTIVO-TXT TO EXC-S-MOTIVO-TXT
+
+                   WRITE ARQ-CLIENTE-EXC-S FROM CLIENTES-EXCECAO-FIELDS
+                   ADD 1 TO WS-CNT-CLIENTES-EXC
+               END-IF
+
+               READ CLIENTES
+                   AT END
+                       MOVE 'S' TO AS-FIM1
+               END-READ
+           END-PERFORM.
+
+           DISPLAY 'CLIENTES: TOTAL ESCRITOS = ' WS-CNT-CLIENTES.
+           DISPLAY 'CLIENTES: TOTAL REJEITADOS = ' WS-CNT-CLIENTES-EXC.
+
+           CLOSE CLIENTES.
+           CLOSE CLIENTES-S.
+           CLOSE CLIENTES-EXCECOES-S.
+
+       2100-PROCESSAR-CLIENTES-FIM.
+           EXIT.
+
+       2200-PROCESSAR-CARGOS SECTION.
+           PERFORM 2451-CARREGAR-TAB-CARGOS.
+           MOVE WS-CARGOS-QTD TO WS-LIDOS-CARGOS.
+
+           OPEN OUTPUT CARGOS-AUDITORIA-S.
+           IF AS-STATUS-S13 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-S13
+           END-IF.
+
+           PERFORM 2201-APLICAR-TRANSACOES-CARGOS.
+
+           CLOSE CARGOS-AUDITORIA-S.
+
+           OPEN OUTPUT CARGOS-S.
+           IF AS-STATUS-S2 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-S2
+           END-IF.
+
+           MOVE ZEROS TO WS-CNT-CARGOS.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-CARGOS-QTD
+               IF WS-TAB-CARGO-ATIVO(WS-I) EQUAL 'S'
+                   MOVE WS-TAB-ID-CARGO(WS-I) TO ARQ-S-ID-CARGO
+                   MOVE WS-TAB-NOME-CARGO(WS-I) TO ARQ-S-NOME-CARGO
+                   MOVE WS-TAB-SAL-BASE(WS-I) TO ARQ-S-SAL-BASE
+
+                   WRITE ARQ-CARGO-S FROM CARGOS-FIELDS
+                   ADD 1 TO WS-CNT-CARGOS
+               END-IF
+           END-PERFORM.
+
+           DISPLAY 'CARGOS: TOTAL DE CARGOS ESCRITOS = ' WS-CNT-CARGOS.
+           DISPLAY 'CARGOS: TOTAL DE TRANSACOES APLICADAS = '
+               WS-CNT-CARGOS-TRANS.
+
+           CLOSE CARGOS-S.
+
+       2200-PROCESSAR-CARGOS-FIM.
+           EXIT.
+
+       2201-APLICAR-TRANSACOES-CARGOS SECTION.
+           MOVE ZEROS TO WS-CNT-CARGOS-TRANS.
+           OPEN INPUT CARGOS-TRANSACOES.
+           IF AS-STATUS-E8 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-E8
+           END-IF.
+
+           MOVE 'N' TO AS-FIM8.
+           READ CARGOS-TRANSACOES.
+           IF AS-STATUS-E8 NOT EQUAL TO ZEROS
+               MOVE 'S' TO AS-FIM8
+           END-IF.
+
+           PERFORM UNTIL AS-FIM8 EQUAL 'S'
+               PERFORM 2202-LOCALIZAR-CARGO-TAB
+
+               EVALUATE ARQ-T-TIPO-CARGO
+                   WHEN 'I'
+                       PERFORM 2203-INCLUIR-CARGO
+                   WHEN 'A'
+                       PERFORM 2204-ALTERAR-CARGO
+                   WHEN 'E'
+                       PERFORM 2205-EXCLUIR-CARGO
+                   WHEN OTHER
+                       DISPLAY 'TRANSACAO CARGO INVALIDA: '
+                           ARQ-T-TIPO-CARGO
+               END-EVALUATE
+
+               ADD 1 TO WS-CNT-CARGOS-TRANS
+
+               READ CARGOS-TRANSACOES
+                   AT END
+                       MOVE 'S' TO AS-FIM8
+               END-READ
+           END-PERFORM.
+
+           CLOSE CARGOS-TRANSACOES.
+
+       2201-APLICAR-TRANSACOES-CARGOS-FIM.
+           EXIT.
+
+       2202-LOCALIZAR-CARGO-TAB SECTION.
+           MOVE ZEROS TO WS-CARGO-TAB-IDX.
+           MOVE 'N' TO WS-CARGO-TAB-ACHADO.
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-CARGOS-QTD
+                      OR WS-CARGO-TAB-ACHADO EQUAL 'S'
+               IF WS-TAB-ID-CARGO(WS-I) EQUAL ARQ-T-ID-CARGO
+                   MOVE WS-I TO WS-CARGO-TAB-IDX
+                   MOVE 'S' TO WS-CARGO-TAB-ACHADO
+               END-IF
+           END-PERFORM.
+
+       2202-LOCALIZAR-CARGO-TAB-FIM.
+           EXIT.
+
+       2203-INCLUIR-CARGO SECTION.
+           IF WS-CARGO-TAB-ACHADO EQUAL 'S'
+               DISPLAY 'CARGO JA EXISTE, INCLUSAO IGNORADA: '
+                   ARQ-T-ID-CARGO
+           ELSE
+               IF WS-CARGOS-QTD GREATER THAN OR EQUAL TO 99
+                   DISPLAY 'TABELA DE CARGOS CHEIA, INCLUSAO '
+                       'IGNORADA: ' ARQ-T-ID-CARGO
+               ELSE
+                   ADD 1 TO WS-CARGOS-QTD
+                   MOVE ARQ-T-ID-CARGO TO
+                       WS-TAB-ID-CARGO(WS-CARGOS-QTD)
+                   MOVE ARQ-T-NOME-CARGO TO
+                       WS-TAB-NOME-CARGO(WS-CARGOS-QTD)
+                   MOVE ARQ-T-SAL-BASE TO
+                       WS-TAB-SAL-BASE(WS-CARGOS-QTD)
+                   MOVE 'S' TO WS-TAB-CARGO-ATIVO(WS-CARGOS-QTD)
+
+                   MOVE 'I' TO AUD-CARGO-TIPO
+                   MOVE ARQ-T-ID-CARGO TO AUD-CARGO-ID
+                   MOVE ZEROS TO AUD-CARGO-SAL-ANTES
+                   MOVE ARQ-T-SAL-BASE TO AUD-CARGO-SAL-DEPOIS
+                   WRITE ARQ-CARGO-AUD-S FROM CARGOS-AUDITORIA-FIELDS
+               END-IF
+           END-IF.
+
+       2203-INCLUIR-CARGO-FIM.
+           EXIT.
+
+       2204-ALTERAR-CARGO SECTION.
+           IF WS-CARGO-TAB-ACHADO EQUAL 'N'
+               DISPLAY 'CARGO NAO ENCONTRADO PARA ALTERACAO: '
+                   ARQ-T-ID-CARGO
+           ELSE
+               MOVE WS-TAB-SAL-BASE(WS-CARGO-TAB-IDX)
+                   TO WS-CARGO-SAL-ANTES
+               MOVE ARQ-T-NOME-CARGO
+                   TO WS-TAB-NOME-CARGO(WS-CARGO-TAB-IDX)
+               MOVE ARQ-T-SAL-BASE
+                   TO WS-TAB-SAL-BASE(WS-CARGO-TAB-IDX)
+               MOVE 'S' TO WS-TAB-CARGO-ATIVO(WS-CARGO-TAB-IDX)
+
+               MOVE 'A' TO AUD-CARGO-TIPO
+               MOVE ARQ-T-ID-CARGO TO AUD-CARGO-ID
+               MOVE WS-CARGO-SAL-ANTES TO AUD-CARGO-SAL-ANTES
+               MOVE ARQ-T-SAL-BASE TO AUD-CARGO-SAL-DEPOIS
+               WRITE ARQ-CARGO-AUD-S FROM CARGOS-AUDITORIA-FIELDS
+           END-IF.
+
+       2204-ALTERAR-CARGO-FIM.
+           EXIT.
+
+       2205-EXCLUIR-CARGO SECTION.
+           IF WS-CARGO-TAB-ACHADO EQUAL 'N'
+               DISPLAY 'CARGO NAO ENCONTRADO PARA EXCLUSAO: '
+                   ARQ-T-ID-CARGO
+           ELSE
+               MOVE WS-TAB-SAL-BASE(WS-CARGO-TAB-IDX)
+                   TO WS-CARGO-SAL-ANTES
+               MOVE 'N' TO WS-TAB-CARGO-ATIVO(WS-CARGO-TAB-IDX)
+
+               MOVE 'E' TO AUD-CARGO-TIPO
+               MOVE ARQ-T-ID-CARGO TO AUD-CARGO-ID
+               MOVE WS-CARGO-SAL-ANTES TO AUD-CARGO-SAL-ANTES
+               MOVE ZEROS TO AUD-CARGO-SAL-DEPOIS
+               WRITE ARQ-CARGO-AUD-S FROM CARGOS-AUDITORIA-FIELDS
+           END-IF.
+
+       2205-EXCLUIR-CARGO-FIM.
+           EXIT.
+
+       2300-PROCESSAR-DEPARTAMENTO SECTION.
+           OPEN INPUT DEPARTAMENTOS.
+           IF AS-STATUS-E3 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-E3
+           END-IF.
+
+           OPEN OUTPUT DEPARTAMENTOS-S.
+           IF AS-STATUS-S3 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-S3
+           END-IF.
+
+           MOVE 'N' TO AS-FIM3.
+           READ DEPARTAMENTOS.
+           IF AS-STATUS-E3 NOT EQUAL TO ZEROS
+               MOVE 'S' TO AS-FIM3
+           END-IF.
+
+           PERFORM UNTIL AS-FIM3 EQUAL 'S'
+               ADD 1 TO WS-LIDOS-DEPARTAMENTOS
+               MOVE ARQ-L-ID-RESPONSAVEL TO WS-FK-CHECK-ID
+               PERFORM 1951-EXISTE-FUNC
+
+               IF WS-FK-ACHADO EQUAL 'S'
+                   MOVE ARQ-L-ID-DEP TO ARQ-S-ID-DEP
+                   MOVE ARQ-L-NOME-DEP TO ARQ-S-NOME-DEP
+                   MOVE ARQ-L-ID-RESPONSAVEL TO ARQ-S-ID-RESPONSAVEL
+
+                   WRITE ARQ-DEPARTAMENTO-S FROM DEPARTAMENTOS-FIELDS
+                   ADD 1 TO WS-CNT-DEPARTAMENTOS
+               ELSE
+                   MOVE 'DEPARTAMENTOS' TO EXC-INT-ARQUIVO
+                   MOVE ARQ-L-ID-DEP TO EXC-INT-ID
+                   MOVE 'ID-RESPONSAVEL' TO EXC-INT-CAMPO
+                   MOVE ARQ-L-ID-RESPONSAVEL TO EXC-INT-VALOR
+                   MOVE 'RESPONSAVEL NAO ENCONTRADO EM FUNCIONARIOS'
+                       TO EXC-INT-MOTIVO
+                   WRITE ARQ-INTEGRIDADE-EXC-S
+                       FROM INTEGRIDADE-EXCECAO-FIELDS
+                   ADD 1 TO WS-CNT-DEP-REJ
+               END-IF
+
+               READ DEPARTAMENTOS
+                   AT END
+                       MOVE 'S' TO AS-FIM3
+               END-READ
+           END-PERFORM.
+
+           DISPLAY 'DEPARTAMENTOS: TOTAL = ' WS-CNT-DEPARTAMENTOS.
+           DISPLAY 'DEPARTAMENTOS: REJEITADOS = ' WS-CNT-DEP-REJ.
+
+           CLOSE DEPARTAMENTOS.
+           CLOSE DEPARTAMENTOS-S.
+
+       2300-PROCESSAR-DEPARTAMENTO-FIM.
+           EXIT.
+
+       2400-PROCESSAR-FUNCIONARIOS SECTION.
+           OPEN INPUT FUNCIONARIOS.
+           IF AS-STATUS-E4 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-E4
+           END-IF.
+
+           OPEN OUTPUT FUNCIONARIOS-S.
+           IF AS-STATUS-S4 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-S4
+           END-IF.
+
+           MOVE 'N' TO AS-FIM4.
+           READ FUNCIONARIOS.
+           IF AS-STATUS-E4 NOT EQUAL TO ZEROS
+               MOVE 'S' TO AS-FIM4
+           END-IF.
+
+           PERFORM UNTIL AS-FIM4 EQUAL 'S'
+               ADD 1 TO WS-LIDOS-FUNCIONARIOS
+               MOVE ARQ-L-ID-CARGO-FUNC TO WS-FK-CHECK-ID
+               PERFORM 1952-EXISTE-CARGO
+               MOVE WS-FK-ACHADO TO WS-FUNC-FK-CARGO-OK
+
+               MOVE ARQ-L-ID-DEP-FUNC TO WS-FK-CHECK-ID
+               PERFORM 1953-EXISTE-DEP
+               MOVE WS-FK-ACHADO TO WS-FUNC-FK-DEP-OK
+
+               IF WS-FUNC-FK-CARGO-OK EQUAL 'S'
+                       AND WS-FUNC-FK-DEP-OK EQUAL 'S'
+                   MOVE ARQ-L-ID-FUNC TO ARQ-S-ID-FUNC
+                   MOVE ARQ-L-ID-CARGO-FUNC TO ARQ-S-ID-CARGO-FUNC
+                   MOVE ARQ-L-ID-DEP-FUNC TO ARQ-S-ID-DEP-FUNC
+                   MOVE ARQ-L-NOME-FUNC TO ARQ-S-NOME-FUNC
+                   MOVE ARQ-L-TELEFONE-FUNC TO ARQ-S-TELEFONE-FUNC
+                   MOVE ARQ-L-EMAIL-FUNC TO ARQ-S-EMAIL-FUNC
+                   MOVE ARQ-L-ENDERECO-FUNC TO ARQ-S-ENDERECO-FUNC
+                   MOVE ARQ-L-CPF-FUNC TO ARQ-S-CPF-FUNC
+                   MOVE ARQ-L-TIPO-CONTRATO TO ARQ-S-TIPO-CONTRATO
+                   MOVE ARQ-L-MODO-TRAB TO ARQ-S-MODO-TRAB
+                   MOVE ARQ-L-FORMACAO TO ARQ-S-FORMACAO
+                   MOVE ARQ-L-STATUS-FUNC TO ARQ-S-STATUS-FUNC
+
+                   WRITE ARQ-FUNCIONARIO-S FROM FUNCIONARIOS-FIELDS
+                   ADD 1 TO WS-CNT-FUNCIONARIOS
+               ELSE
+                   MOVE 'FUNCIONARIOS' TO EXC-INT-ARQUIVO
+                   MOVE ARQ-L-ID-FUNC TO EXC-INT-ID
+                   IF WS-FUNC-FK-CARGO-OK NOT EQUAL 'S'
+                       MOVE 'ID-CARGO-FUNC' TO EXC-INT-CAMPO
+                       MOVE ARQ-L-ID-CARGO-FUNC TO EXC-INT-VALOR
+                       MOVE 'CARGO NAO ENCONTRADO EM CARGOS'
+                           TO EXC-INT-MOTIVO
+                   ELSE
+                       MOVE 'ID-DEP-FUNC' TO EXC-INT-CAMPO
+                       MOVE ARQ-L-ID-DEP-FUNC TO EXC-INT-VALOR
+                       MOVE 'DEPARTAMENTO NAO ENCONTRADO'
+                           TO EXC-INT-MOTIVO
+                   END-IF
+                   WRITE ARQ-INTEGRIDADE-EXC-S
+                       FROM INTEGRIDADE-EXCECAO-FIELDS
+                   ADD 1 TO WS-CNT-FUNC-REJ
+               END-IF
+
+               READ FUNCIONARIOS
+                   AT END
+                       MOVE 'S' TO AS-FIM4
+               END-READ
+           END-PERFORM.
+
+           DISPLAY 'FUNCIONARIOS: TOTAL = ' WS-CNT-FUNCIONARIOS.
+           DISPLAY 'FUNCIONARIOS: REJEITADOS = ' WS-CNT-FUNC-REJ.
+
+           CLOSE FUNCIONARIOS.
+           CLOSE FUNCIONARIOS-S.
+
+       2400-PROCESSAR-FUNCIONARIOS-FIM.
+           EXIT.
+
+       2420-GERAR-HEADCOUNT SECTION.
+           PERFORM 2451-CARREGAR-TAB-CARGOS.
+           PERFORM 2452-CARREGAR-TAB-DEPARTAMENTOS.
+
+           PERFORM VARYING WS-HEAD-IDX FROM 1 BY 1
+                   UNTIL WS-HEAD-IDX > 100
+               MOVE ZEROS TO WS-HEAD-DEP-ATIVOS(WS-HEAD-IDX)
+               MOVE ZEROS TO WS-HEAD-DEP-INATIVOS(WS-HEAD-IDX)
+               MOVE ZEROS TO WS-HEAD-CARGO-ATIVOS(WS-HEAD-IDX)
+               MOVE ZEROS TO WS-HEAD-CARGO-INATIVOS(WS-HEAD-IDX)
+           END-PERFORM.
+           MOVE ZEROS TO WS-HEAD-TIPO-QTD.
+           MOVE ZEROS TO WS-HEAD-MODO-QTD.
+           MOVE ZEROS TO WS-CNT-HEADCOUNT.
+
+           OPEN INPUT FUNCIONARIOS.
+           IF AS-STATUS-E4 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-E4
+           END-IF.
+
+           MOVE 'N' TO AS-FIM4.
+           READ FUNCIONARIOS.
+           IF AS-STATUS-E4 NOT EQUAL TO ZEROS
+               MOVE 'S' TO AS-FIM4
+           END-IF.
+
+           PERFORM UNTIL AS-FIM4 EQUAL 'S'
+               IF ARQ-L-STATUS-FUNC EQUAL 'ATIVO'
+                   MOVE 'S' TO WS-HEAD-STATUS-ATIVO
+                   ADD 1 TO
+                       WS-HEAD-DEP-ATIVOS(ARQ-L-ID-DEP-FUNC + 1)
+                   ADD 1 TO
+                       WS-HEAD-CARGO-ATIVOS(ARQ-L-ID-CARGO-FUNC + 1)
+               ELSE
+                   MOVE 'N' TO WS-HEAD-STATUS-ATIVO
+                   ADD 1 TO
+                       WS-HEAD-DEP-INATIVOS(ARQ-L-ID-DEP-FUNC + 1)
+                   ADD 1 TO
+                       WS-HEAD-CARGO-INATIVOS(ARQ-L-ID-CARGO-FUNC + 1)
+               END-IF
+
+               PERFORM 2421-REGISTRAR-TIPO-CONTRATO
+               PERFORM 2422-REGISTRAR-MODO-TRAB
+               ADD 1 TO WS-CNT-HEADCOUNT
+
+               READ FUNCIONARIOS
+                   AT END
+                       MOVE 'S' TO AS-FIM4
+               END-READ
+           END-PERFORM.
+
+           CLOSE FUNCIONARIOS.
+
+           OPEN OUTPUT HEADCOUNT-S.
+           IF AS-STATUS-S15 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-S15
+           END-IF.
+
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-DEP-QTD
+               MOVE WS-TAB-ID-DEP(WS-J) TO HEAD-DEP-ID
+               MOVE WS-TAB-NOME-DEP(WS-J) TO HEAD-DEP-NOME
+               MOVE WS-HEAD-DEP-ATIVOS(WS-TAB-ID-DEP(WS-J) + 1)
+                   TO HEAD-DEP-ATIVOS
+               MOVE WS-HEAD-DEP-INATIVOS(WS-TAB-ID-DEP(WS-J) + 1)
+                   TO HEAD-DEP-INATIVOS
+               WRITE ARQ-HEADCOUNT-S FROM HEAD-DEP-FIELDS
+
+               PERFORM VARYING WS-I FROM 1 BY 1
+                       UNTIL WS-I > WS-HEAD-TIPO-QTD
+                   IF WS-HEAD-TIPO-DEP(WS-I) EQUAL WS-TAB-ID-DEP(WS-J)
+                       MOVE WS-HEAD-TIPO-VAL(WS-I) TO HEAD-TIPO-VAL
+                       MOVE WS-HEAD-TIPO-QTDE(WS-I) TO HEAD-TIPO-QTDE
+                       WRITE ARQ-HEADCOUNT-S FROM HEAD-TIPO-FIELDS
+                   END-IF
+               END-PERFORM
+
+               PERFORM VARYING WS-I FROM 1 BY 1
+                       UNTIL WS-I > WS-HEAD-MODO-QTD
+                   IF WS-HEAD-MODO-DEP(WS-I) EQUAL WS-TAB-ID-DEP(WS-J)
+                       MOVE WS-HEAD-MODO-VAL(WS-I) TO HEAD-MODO-VAL
+                       MOVE WS-HEAD-MODO-QTDE(WS-I) TO HEAD-MODO-QTDE
+                       WRITE ARQ-HEADCOUNT-S FROM HEAD-MODO-FIELDS
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           WRITE ARQ-HEADCOUNT-S FROM HEAD-CARGO-CABECALHO-FIELDS.
+
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-CARGOS-QTD
+               MOVE WS-TAB-ID-CARGO(WS-J) TO HEAD-CARGO-ID
+               MOVE WS-TAB-NOME-CARGO(WS-J) TO HEAD-CARGO-NOME
+               MOVE WS-HEAD-CARGO-ATIVOS(WS-TAB-ID-CARGO(WS-J) + 1)
+                   TO HEAD-CARGO-ATIVOS
+               MOVE WS-HEAD-CARGO-INATIVOS(WS-TAB-ID-CARGO(WS-J) + 1)
+                   TO HEAD-CARGO-INATIVOS
+               WRITE ARQ-HEADCOUNT-S FROM HEAD-CARGO-FIELDS
+           END-PERFORM.
+
+           DISPLAY 'HEADCOUNT: TOTAL DE FUNCIONARIOS ANALISADOS = '
+               WS-CNT-HEADCOUNT.
+
+           CLOSE HEADCOUNT-S.
+
+       2420-GERAR-HEADCOUNT-FIM.
+           EXIT.
+
+       2421-REGISTRAR-TIPO-CONTRATO SECTION.
+           MOVE 'N' TO WS-HEAD-ACHADO.
+
+           PERFORM VARYING WS-HEAD-IDX FROM 1 BY 1
+                   UNTIL WS-HEAD-IDX > WS-HEAD-TIPO-QTD
+                      OR WS-HEAD-ACHADO EQUAL 'S'
+               IF WS-HEAD-TIPO-DEP(WS-HEAD-IDX) EQUAL ARQ-L-ID-DEP-FUNC
+                   AND WS-HEAD-TIPO-VAL(WS-HEAD-IDX)
+                       EQUAL ARQ-L-TIPO-CONTRATO
+                   ADD 1 TO WS-HEAD-TIPO-QTDE(WS-HEAD-IDX)
+                   MOVE 'S' TO WS-HEAD-ACHADO
+               END-IF
+           END-PERFORM.
+
+           IF WS-HEAD-ACHADO EQUAL 'N'
+               ADD 1 TO WS-HEAD-TIPO-QTD
+               MOVE ARQ-L-ID-DEP-FUNC
+                   TO WS-HEAD-TIPO-DEP(WS-HEAD-TIPO-QTD)
+               MOVE ARQ-L-TIPO-CONTRATO
+                   TO WS-HEAD-TIPO-VAL(WS-HEAD-TIPO-QTD)
+               MOVE 1 TO WS-HEAD-TIPO-QTDE(WS-HEAD-TIPO-QTD)
+           END-IF.
+
+       2421-REGISTRAR-TIPO-CONTRATO-FIM.
+           EXIT.
+
+       2422-REGISTRAR-MODO-TRAB SECTION.
+           MOVE 'N' TO WS-HEAD-ACHADO.
+
+           PERFORM VARYING WS-HEAD-IDX FROM 1 BY 1
+                   UNTIL WS-HEAD-IDX > WS-HEAD-MODO-QTD
+                      OR WS-HEAD-ACHADO EQUAL 'S'
+               IF WS-HEAD-MODO-DEP(WS-HEAD-IDX) EQUAL ARQ-L-ID-DEP-FUNC
+                   AND WS-HEAD-MODO-VAL(WS-HEAD-IDX)
+                       EQUAL ARQ-L-MODO-TRAB
+                   ADD 1 TO WS-HEAD-MODO-QTDE(WS-HEAD-IDX)
+                   MOVE 'S' TO WS-HEAD-ACHADO
+               END-IF
+           END-PERFORM.
+
+           IF WS-HEAD-ACHADO EQUAL 'N'
+               ADD 1 TO WS-HEAD-MODO-QTD
+               MOVE ARQ-L-ID-DEP-FUNC
+                   TO WS-HEAD-MODO-DEP(WS-HEAD-MODO-QTD)
+               MOVE ARQ-L-MODO-TRAB
+                   TO WS-HEAD-MODO-VAL(WS-HEAD-MODO-QTD)
+               MOVE 1 TO WS-HEAD-MODO-QTDE(WS-HEAD-MODO-QTD)
+           END-IF.
+
+       2422-REGISTRAR-MODO-TRAB-FIM.
+           EXIT.
+
+       2450-GERAR-FOLHA-PAGAMENTO SECTION.
+           PERFORM 2451-CARREGAR-TAB-CARGOS.
+           PERFORM 2452-CARREGAR-TAB-DEPARTAMENTOS.
+
+           OPEN INPUT FUNCIONARIOS.
+           IF AS-STATUS-E4 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-E4
+           END-IF.
+
+           OPEN OUTPUT FOLHA-PAGAMENTO-S.
+           IF AS-STATUS-S8 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-S8
+           END-IF.
+
+           MOVE 'N' TO AS-FIM4.
+           READ FUNCIONARIOS.
+           IF AS-STATUS-E4 NOT EQUAL TO ZEROS
+               MOVE 'S' TO AS-FIM4
+           END-IF.
+
+           PERFORM UNTIL AS-FIM4 EQUAL 'S'
+               MOVE 'DESCONHECIDO' TO WS-FOLHA-NOME-CARGO
+               MOVE 'DESCONHECIDO' TO WS-FOLHA-NOME-DEP
+               MOVE ZEROS TO WS-FOLHA-SAL-FUNC
+               MOVE 'N' TO WS-FOLHA-ACHADO-CARGO
+               MOVE 'N' TO WS-FOLHA-ACHADO-DEP
+
+               PERFORM VARYING WS-I FROM 1 BY 1
+                       UNTIL WS-I > WS-CARGOS-QTD
+                          OR WS-FOLHA-ACHADO-CARGO EQUAL 'S'
+                   IF WS-TAB-ID-CARGO(WS-I) EQUAL ARQ-L-ID-CARGO-FUNC
+                           AND WS-TAB-CARGO-ATIVO(WS-I) EQUAL 'S'
+                       MOVE WS-TAB-NOME-CARGO(WS-I)
+                           TO WS-FOLHA-NOME-CARGO
+                       MOVE WS-TAB-SAL-BASE(WS-I) TO WS-FOLHA-SAL-FUNC
+                       MOVE 'S' TO WS-FOLHA-ACHADO-CARGO
+                   END-IF
+               END-PERFORM
+
+               PERFORM VARYING WS-I FROM 1 BY 1
+                       UNTIL WS-I > WS-DEP-QTD
+                          OR WS-FOLHA-ACHADO-DEP EQUAL 'S'
+                   IF WS-TAB-ID-DEP(WS-I) EQUAL ARQ-L-ID-DEP-FUNC
+                       MOVE WS-TAB-NOME-DEP(WS-I) TO WS-FOLHA-NOME-DEP
+                       MOVE 'S' TO WS-FOLHA-ACHADO-DEP
+                   END-IF
+               END-PERFORM
+
+               MOVE ARQ-L-NOME-FUNC TO FOLHA-S-NOME-FUNC
+               MOVE WS-FOLHA-NOME-CARGO TO FOLHA-S-NOME-CARGO
+               MOVE WS-FOLHA-SAL-FUNC TO FOLHA-S-SALARIO
+               MOVE WS-FOLHA-NOME-DEP TO FOLHA-S-NOME-DEP
+               WRITE ARQ-FOLHA-S FROM FOLHA-DETALHE-FIELDS
+               ADD 1 TO WS-CNT-FOLHA
+
+               ADD WS-FOLHA-SAL-FUNC
+                   TO WS-DEP-SUBTOTAL(ARQ-L-ID-DEP-FUNC + 1)
+               ADD WS-FOLHA-SAL-FUNC TO WS-FOLHA-TOTAL-GERAL
+
+               READ FUNCIONARIOS
+                   AT END
+                       MOVE 'S' TO AS-FIM4
+               END-READ
+           END-PERFORM.
+
+           CLOSE FUNCIONARIOS.
+
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-DEP-QTD
+               MOVE WS-TAB-ID-DEP(WS-J) TO FOLHA-SUB-ID-DEP
+               MOVE WS-DEP-SUBTOTAL(WS-TAB-ID-DEP(WS-J) + 1)
+                   TO FOLHA-SUB-VALOR
+               WRITE ARQ-FOLHA-S FROM FOLHA-SUBTOTAL-FIELDS
+           END-PERFORM.
+
+           MOVE WS-FOLHA-TOTAL-GERAL TO FOLHA-TOTAL-VALOR.
+           WRITE ARQ-FOLHA-S FROM FOLHA-TOTAL-FIELDS.
+
+           DISPLAY 'FOLHA DE PAGAMENTO: TOTAL DE REGISTROS = '
+               WS-CNT-FOLHA.
+
+           CLOSE FOLHA-PAGAMENTO-S.
+
+       2450-GERAR-FOLHA-PAGAMENTO-FIM.
+           EXIT.
+
+       2451-CARREGAR-TAB-CARGOS SECTION.
+           IF WS-CARGOS-TAB-CARREGADA EQUAL 'S'
+               CONTINUE
+           ELSE
+               MOVE ZEROS TO WS-CARGOS-QTD
+               OPEN INPUT CARGOS
+               IF AS-STATUS-E2 NOT EQUAL TO ZEROS
+                   DISPLAY 'ERROS NO OPEN' AS-STATUS-E2
+               END-IF
+
+               MOVE 'N' TO AS-FIM2
+               READ CARGOS
+               IF AS-STATUS-E2 NOT EQUAL TO ZEROS
+                   MOVE 'S' TO AS-FIM2
+               END-IF
+
+               PERFORM UNTIL AS-FIM2 EQUAL 'S'
+                   ADD 1 TO WS-CARGOS-QTD
+                   MOVE ARQ-L-ID-CARGO TO
+                       WS-TAB-ID-CARGO(WS-CARGOS-QTD)
+                   MOVE ARQ-L-NOME-CARGO TO
+                       WS-TAB-NOME-CARGO(WS-CARGOS-QTD)
+                   MOVE ARQ-L-SAL-BASE TO
+                       WS-TAB-SAL-BASE(WS-CARGOS-QTD)
+                   MOVE 'S' TO WS-TAB-CARGO-ATIVO(WS-CARGOS-QTD)
+
+                   READ CARGOS
+                       AT END
+                           MOVE 'S' TO AS-FIM2
+                   END-READ
+               END-PERFORM
+
+               CLOSE CARGOS
+
+               MOVE 'S' TO WS-CARGOS-TAB-CARREGADA
+           END-IF.
+
+       2451-CARREGAR-TAB-CARGOS-FIM.
+           EXIT.
+
+       2452-CARREGAR-TAB-DEPARTAMENTOS SECTION.
+           MOVE ZEROS TO WS-DEP-QTD.
+           OPEN INPUT DEPARTAMENTOS.
+           IF AS-STATUS-E3 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-E3
+           END-IF.
+
+           MOVE 'N' TO AS-FIM3.
+           READ DEPARTAMENTOS.
+           IF AS-STATUS-E3 NOT EQUAL TO ZEROS
+               MOVE 'S' TO AS-FIM3
+           END-IF.
+
+           PERFORM UNTIL AS-FIM3 EQUAL 'S'
+               ADD 1 TO WS-DEP-QTD
+               MOVE ARQ-L-ID-DEP TO WS-TAB-ID-DEP(WS-DEP-QTD)
+               MOVE ARQ-L-NOME-DEP TO WS-TAB-NOME-DEP(WS-DEP-QTD)
+
+               READ DEPARTAMENTOS
+                   AT END
+                       MOVE 'S' TO AS-FIM3
+               END-READ
+           END-PERFORM.
+
+           CLOSE DEPARTAMENTOS.
+
+       2452-CARREGAR-TAB-DEPARTAMENTOS-FIM.
+           EXIT.
+
+       2500-PROCESSAR-PROJETOS SECTION.
+           OPEN INPUT PROJETOS.
+           IF AS-STATUS-E5 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-E5
+           END-IF.
+
+           OPEN OUTPUT PROJETOS-S.
+           IF AS-STATUS-S5 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-S5
+           END-IF.
+
+           MOVE 'N' TO AS-FIM5.
+           READ PROJETOS.
+           IF AS-STATUS-E5 NOT EQUAL TO ZEROS
+               MOVE 'S' TO AS-FIM5
+           END-IF.
+
+           PERFORM UNTIL AS-FIM5 EQUAL 'S'
+               ADD 1 TO WS-LIDOS-PROJETOS
+               MOVE ARQ-L-ID-PROJETO TO ARQ-S-ID-PROJETO
+               MOVE ARQ-L-ID-DEP-PROJETO TO ARQ-S-ID-DEP-PROJETO
+               MOVE ARQ-L-ID-CLIENTE-PROJ TO ARQ-S-ID-CLIENTE-PROJ
+               MOVE ARQ-L-NOME-PROJ TO ARQ-S-NOME-PROJ
+               MOVE ARQ-L-DESCRICAO-PROJ TO ARQ-S-DESCRICAO-PROJ
+               MOVE ARQ-L-STATUS-PROJ TO ARQ-S-STATUS-PROJ
+               MOVE ARQ-L-VALOR-PROJ TO ARQ-S-VALOR-PROJ
+               MOVE ARQ-L-DATA-ENTREGA-PROJ TO ARQ-S-DATA-ENTREGA-PROJ
+
+               WRITE ARQ-PROJETO-S FROM PROJETOS-FIELDS
+               ADD 1 TO WS-CNT-PROJETOS
+
+               READ PROJETOS
+                   AT END
+                       MOVE 'S' TO AS-FIM5
+               END-READ
+           END-PERFORM.
+
+           DISPLAY 'PROJETOS: TOTAL ESCRITOS = ' WS-CNT-PROJETOS.
+
+           CLOSE PROJETOS.
+           CLOSE PROJETOS-S.
+
+       2500-PROCESSAR-PROJETOS-FIM.
+           EXIT.
+
+       2600-PROCESSAR-PROJFUNC SECTION.
+           OPEN INPUT PROJETOSFUNCIONARIOS.
+           IF AS-STATUS-E6 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-E6
+           END-IF.
+
+           OPEN OUTPUT PROJETOSFUNCIONARIOS-S.
+           IF AS-STATUS-S6 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-S6
+           END-IF.
+
+           MOVE 'N' TO AS-FIM6.
+           READ PROJETOSFUNCIONARIOS.
+           IF AS-STATUS-E6 NOT EQUAL TO ZEROS
+               MOVE 'S' TO AS-FIM6
+           END-IF.
+
+           PERFORM UNTIL AS-FIM6 EQUAL 'S'
+               ADD 1 TO WS-LIDOS-PROJFUNC
+               MOVE ARQ-L-ID-PROJETO-FUNC-PROJ TO WS-FK-CHECK-ID
+               PERFORM 1954-EXISTE-PROJETO
+               MOVE WS-FK-ACHADO TO WS-PF-FK-PROJ-OK
+
+               MOVE ARQ-L-ID-FUNC-FUNC-PROJ TO WS-FK-CHECK-ID
+               PERFORM 1951-EXISTE-FUNC
+               MOVE WS-FK-ACHADO TO WS-PF-FK-FUNC-OK
+
+               IF WS-PF-FK-PROJ-OK EQUAL 'S'
+                       AND WS-PF-FK-FUNC-OK EQUAL 'S'
+                   MOVE ARQ-L-ID-PROJETO-FUNC-PROJ
+                       TO ARQ-S-ID-PROJETO-FUNC-PROJ
+                   MOVE ARQ-L-ID-FUNC-FUNC-PROJ
+                       TO ARQ-S-ID-FUNC-FUNC-PROJ
+
+                   WRITE ARQ-PROJETOSFUNCIONARIOS-S
+                       FROM PROJETOSFUNCIONARIOS-FIELDS
+                   ADD 1 TO WS-CNT-PROJFUNC
+               ELSE
+                   MOVE 'PROJETOSFUNCIONARIOS' TO EXC-INT-ARQUIVO
+                   MOVE ARQ-L-ID-PROJETO-FUNC-PROJ TO EXC-INT-ID
+                   IF WS-PF-FK-PROJ-OK NOT EQUAL 'S'
+                       MOVE 'ID-PROJETO-FUNC-PROJ' TO EXC-INT-CAMPO
+                       MOVE ARQ-L-ID-PROJETO-FUNC-PROJ TO EXC-INT-VALOR
+                       MOVE 'PROJETO NAO ENCONTRADO EM PROJETOS'
+                           TO EXC-INT-MOTIVO
+                   ELSE
+                       MOVE 'ID-FUNC-FUNC-PROJ' TO EXC-INT-CAMPO
+                       MOVE ARQ-L-ID-FUNC-FUNC-PROJ TO EXC-INT-VALOR
+                       MOVE 'FUNCIONARIO NAO ENCONTRADO'
+                           TO EXC-INT-MOTIVO
+                   END-IF
+                   WRITE ARQ-INTEGRIDADE-EXC-S
+                       FROM INTEGRIDADE-EXCECAO-FIELDS
+                   ADD 1 TO WS-CNT-PROJFUNC-REJ
+               END-IF
+
+               READ PROJETOSFUNCIONARIOS
+                   AT END
+                       MOVE 'S' TO AS-FIM6
+               END-READ
+           END-PERFORM.
+
+           DISPLAY 'PROJETOSFUNCIONARIOS: TOTAL = ' WS-CNT-PROJFUNC.
+           DISPLAY 'PROJETOSFUNCIONARIOS: REJEITADOS = '
+               WS-CNT-PROJFUNC-REJ.
+
+           CLOSE PROJETOSFUNCIONARIOS.
+           CLOSE PROJETOSFUNCIONARIOS-S.
+
+       2600-PROCESSAR-PROJFUNC-FIM.
+           EXIT.
+
+       2650-GERAR-CUSTEIO-PROJETOS SECTION.
+           PERFORM 2451-CARREGAR-TAB-CARGOS.
+           PERFORM 2452-CARREGAR-TAB-DEPARTAMENTOS.
+           PERFORM 2751-CARREGAR-TAB-FUNCIONARIOS.
+           PERFORM 2651-CARREGAR-TAB-PROJFUNC.
+
+           MOVE ZEROS TO WS-CUSTEIO-QTD.
+
+           OPEN INPUT PROJETOS.
+           IF AS-STATUS-E5 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-E5
+           END-IF.
+
+           MOVE 'N' TO AS-FIM5.
+           READ PROJETOS.
+           IF AS-STATUS-E5 NOT EQUAL TO ZEROS
+               MOVE 'S' TO AS-FIM5
+           END-IF.
+
+           PERFORM UNTIL AS-FIM5 EQUAL 'S'
+               PERFORM 2652-CALCULAR-CUSTO-PROJETO
+
+               IF ARQ-L-VALOR-PROJ EQUAL ZEROS
+                   MOVE ZEROS TO WS-CUSTEIO-MARGEM
+               ELSE
+                   COMPUTE WS-CUSTEIO-MARGEM ROUNDED =
+                       ((ARQ-L-VALOR-PROJ - WS-CUSTEIO-CUSTO) /
+                            ARQ-L-VALOR-PROJ) * 100
+               END-IF
+
+               ADD 1 TO WS-CUSTEIO-QTD
+               MOVE ARQ-L-ID-PROJETO
+                   TO WS-TAB-ID-PROJ-CT(WS-CUSTEIO-QTD)
+               MOVE ARQ-L-ID-DEP-PROJETO
+                   TO WS-TAB-ID-DEP-CT(WS-CUSTEIO-QTD)
+               MOVE ARQ-L-NOME-PROJ
+                   TO WS-TAB-NOME-PROJ-CT(WS-CUSTEIO-QTD)
+               MOVE ARQ-L-ID-CLIENTE-PROJ
+                   TO WS-TAB-ID-CLIENTE-CT(WS-CUSTEIO-QTD)
+               MOVE ARQ-L-VALOR-PROJ TO WS-TAB-VALOR-CT(WS-CUSTEIO-QTD)
+               MOVE WS-CUSTEIO-CUSTO TO WS-TAB-CUSTO-CT(WS-CUSTEIO-QTD)
+               MOVE WS-CUSTEIO-MARGEM
+                   TO WS-TAB-MARGEM-CT(WS-CUSTEIO-QTD)
+
+               ADD ARQ-L-VALOR-PROJ
+                   TO WS-DEP-PROJ-SUB-VALOR(ARQ-L-ID-DEP-PROJETO + 1)
+               ADD WS-CUSTEIO-CUSTO
+                   TO WS-DEP-PROJ-SUB-CUSTO(ARQ-L-ID-DEP-PROJETO + 1)
+               ADD ARQ-L-VALOR-PROJ TO WS-CUSTEIO-TOTAL-VALOR
+               ADD WS-CUSTEIO-CUSTO TO WS-CUSTEIO-TOTAL-CUSTO
+
+               READ PROJETOS
+                   AT END
+                       MOVE 'S' TO AS-FIM5
+               END-READ
+           END-PERFORM.
+
+           CLOSE PROJETOS.
+
+           OPEN OUTPUT CUSTEIO-PROJETOS-S.
+           IF AS-STATUS-S12 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-S12
+           END-IF.
+
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-DEP-QTD
+               PERFORM VARYING WS-I FROM 1 BY 1
+                       UNTIL WS-I > WS-CUSTEIO-QTD
+                   IF WS-TAB-ID-DEP-CT(WS-I) EQUAL WS-TAB-ID-DEP(WS-J)
+                       MOVE WS-TAB-ID-PROJ-CT(WS-I) TO CUSTEIO-D-ID-PROJ
+                       MOVE WS-TAB-NOME-PROJ-CT(WS-I)
+                           TO CUSTEIO-D-NOME-PROJ
+                       MOVE WS-TAB-ID-CLIENTE-CT(WS-I)
+                           TO CUSTEIO-D-ID-CLIENTE
+                       MOVE WS-TAB-VALOR-CT(WS-I) TO CUSTEIO-D-VALOR
+                       MOVE WS-TAB-CUSTO-CT(WS-I) TO CUSTEIO-D-CUSTO
+                       MOVE WS-TAB-MARGEM-CT(WS-I) TO CUSTEIO-D-MARGEM
+                       WRITE ARQ-CUSTEIO-S FROM CUSTEIO-DETALHE-FIELDS
+                       ADD 1 TO WS-CNT-CUSTEIO
+                   END-IF
+               END-PERFORM
+
+               MOVE WS-TAB-ID-DEP(WS-J) TO CUSTEIO-SUB-ID-DEP
+               MOVE WS-DEP-PROJ-SUB-VALOR(WS-TAB-ID-DEP(WS-J) + 1)
+                   TO CUSTEIO-SUB-VALOR
+               MOVE WS-DEP-PROJ-SUB-CUSTO(WS-TAB-ID-DEP(WS-J) + 1)
+                   TO CUSTEIO-SUB-CUSTO
+               WRITE ARQ-CUSTEIO-S FROM CUSTEIO-SUBTOTAL-FIELDS
+           END-PERFORM.
+
+           MOVE WS-CUSTEIO-TOTAL-VALOR TO CUSTEIO-TOT-VALOR.
+           MOVE WS-CUSTEIO-TOTAL-CUSTO TO CUSTEIO-TOT-CUSTO.
+           WRITE ARQ-CUSTEIO-S FROM CUSTEIO-TOTAL-FIELDS.
+
+           DISPLAY 'CUSTEIO DE PROJETOS: TOTAL DE REGISTROS = '
+               WS-CNT-CUSTEIO.
+
+           CLOSE CUSTEIO-PROJETOS-S.
+
+       2650-GERAR-CUSTEIO-PROJETOS-FIM.
+           EXIT.
+
+       2651-CARREGAR-TAB-PROJFUNC SECTION.
+           MOVE ZEROS TO WS-PROJFUNC-QTD.
+           OPEN INPUT PROJETOSFUNCIONARIOS.
+           IF AS-STATUS-E6 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-E6
+           END-IF.
+
+           MOVE 'N' TO AS-FIM6.
+           READ PROJETOSFUNCIONARIOS.
+           IF AS-STATUS-E6 NOT EQUAL TO ZEROS
+               MOVE 'S' TO AS-FIM6
+           END-IF.
+
+           PERFORM UNTIL AS-FIM6 EQUAL 'S'
+               ADD 1 TO WS-PROJFUNC-QTD
+               MOVE ARQ-L-ID-PROJETO-FUNC-PROJ
+                   TO WS-TAB-ID-PROJETO-PF(WS-PROJFUNC-QTD)
+               MOVE ARQ-L-ID-FUNC-FUNC-PROJ
+                   TO WS-TAB-ID-FUNC-PF(WS-PROJFUNC-QTD)
+
+               READ PROJETOSFUNCIONARIOS
+                   AT END
+                       MOVE 'S' TO AS-FIM6
+               END-READ
+           END-PERFORM.
+
+           CLOSE PROJETOSFUNCIONARIOS.
+
+       2651-CARREGAR-TAB-PROJFUNC-FIM.
+           EXIT.
+
+       2652-CALCULAR-CUSTO-PROJETO SECTION.
+           MOVE ZEROS TO WS-CUSTEIO-CUSTO.
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-PROJFUNC-QTD
+               IF WS-TAB-ID-PROJETO-PF(WS-I) EQUAL ARQ-L-ID-PROJETO
+                   PERFORM 2653-LOCALIZAR-SALARIO-FUNC
+                   ADD WS-CUSTEIO-SAL-FUNC TO WS-CUSTEIO-CUSTO
+               END-IF
+           END-PERFORM.
+
+       2652-CALCULAR-CUSTO-PROJETO-FIM.
+           EXIT.
+
+       2653-LOCALIZAR-SALARIO-FUNC SECTION.
+           MOVE ZEROS TO WS-CUSTEIO-SAL-FUNC.
+           MOVE 'N' TO WS-CUSTEIO-ACHADO-CARGO.
+
+           PERFORM VARYING WS-J FROM 1 BY 1
+                   UNTIL WS-J > WS-FUNC-QTD
+                      OR WS-CUSTEIO-ACHADO-CARGO EQUAL 'S'
+               IF WS-TAB-ID-FUNC(WS-J) EQUAL WS-TAB-ID-FUNC-PF(WS-I)
+                   PERFORM 2654-LOCALIZAR-SAL-CARGO
+                   MOVE 'S' TO WS-CUSTEIO-ACHADO-CARGO
+               END-IF
+           END-PERFORM.
+
+       2653-LOCALIZAR-SALARIO-FUNC-FIM.
+           EXIT.
+
+       2654-LOCALIZAR-SAL-CARGO SECTION.
+           PERFORM VARYING WS-K FROM 1 BY 1
+                   UNTIL WS-K > WS-CARGOS-QTD
+               IF WS-TAB-ID-CARGO(WS-K)
+                       EQUAL WS-TAB-ID-CARGO-FUNC(WS-J)
+                       AND WS-TAB-CARGO-ATIVO(WS-K) EQUAL 'S'
+                   MOVE WS-TAB-SAL-BASE(WS-K) TO WS-CUSTEIO-SAL-FUNC
+               END-IF
+           END-PERFORM.
+
+       2654-LOCALIZAR-SAL-CARGO-FIM.
+           EXIT.
+
+       2660-GERAR-PRAZO-PROJETOS SECTION.
+           PERFORM 2452-CARREGAR-TAB-DEPARTAMENTOS.
+           ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD.
+
+           MOVE ZEROS TO WS-PRAZO-QTD.
+           MOVE ZEROS TO WS-CNT-PRAZO.
+
+           OPEN INPUT PROJETOS.
+           IF AS-STATUS-E5 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-E5
+           END-IF.
+
+           MOVE 'N' TO AS-FIM5.
+           READ PROJETOS.
+           IF AS-STATUS-E5 NOT EQUAL TO ZEROS
+               MOVE 'S' TO AS-FIM5
+           END-IF.
+
+           PERFORM UNTIL AS-FIM5 EQUAL 'S'
+               IF ARQ-L-STATUS-PROJ NOT EQUAL 'CONCLUIDO'
+                   PERFORM 2661-CALCULAR-PRAZO-PROJETO
+                   ADD 1 TO WS-PRAZO-QTD
+                   MOVE ARQ-L-ID-PROJETO
+                       TO WS-TAB-ID-PROJ-PZ(WS-PRAZO-QTD)
+                   MOVE ARQ-L-ID-DEP-PROJETO
+                       TO WS-TAB-ID-DEP-PZ(WS-PRAZO-QTD)
+                   MOVE ARQ-L-NOME-PROJ
+                       TO WS-TAB-NOME-PROJ-PZ(WS-PRAZO-QTD)
+                   MOVE ARQ-L-DATA-ENTREGA-PROJ
+                       TO WS-TAB-DATA-PZ(WS-PRAZO-QTD)
+                   MOVE WS-PRAZO-DIAS
+                       TO WS-TAB-DIAS-PZ(WS-PRAZO-QTD)
+                   MOVE WS-PRAZO-BUCKET
+                       TO WS-TAB-BUCKET-PZ(WS-PRAZO-QTD)
+               END-IF
+
+               READ PROJETOS
+                   AT END
+                       MOVE 'S' TO AS-FIM5
+               END-READ
+           END-PERFORM.
+
+           CLOSE PROJETOS.
+
+           OPEN OUTPUT PRAZO-PROJETOS-S.
+           IF AS-STATUS-S14 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-S14
+           END-IF.
+
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-DEP-QTD
+               MOVE WS-TAB-ID-DEP(WS-J) TO PRAZO-DEP-ID
+               MOVE WS-TAB-NOME-DEP(WS-J) TO PRAZO-DEP-NOME
+               WRITE ARQ-PRAZO-S FROM PRAZO-DEP-CABECALHO-FIELDS
+
+               PERFORM VARYING WS-I FROM 1 BY 1
+                       UNTIL WS-I > WS-PRAZO-QTD
+                   IF WS-TAB-ID-DEP-PZ(WS-I) EQUAL WS-TAB-ID-DEP(WS-J)
+                       MOVE WS-TAB-ID-PROJ-PZ(WS-I) TO PRAZO-D-ID-PROJ
+                       MOVE WS-TAB-NOME-PROJ-PZ(WS-I)
+                           TO PRAZO-D-NOME-PROJ
+                       MOVE WS-TAB-DATA-PZ(WS-I) TO PRAZO-D-DATA-ENTREGA
+                       MOVE WS-TAB-DIAS-PZ(WS-I) TO PRAZO-D-DIAS
+                       MOVE WS-TAB-BUCKET-PZ(WS-I) TO PRAZO-D-BUCKET
+                       WRITE ARQ-PRAZO-S FROM PRAZO-DETALHE-FIELDS
+                       ADD 1 TO WS-CNT-PRAZO
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           DISPLAY 'PRAZO DE PROJETOS: TOTAL DE REGISTROS = '
+               WS-CNT-PRAZO.
+
+           CLOSE PRAZO-PROJETOS-S.
+
+       2660-GERAR-PRAZO-PROJETOS-FIM.
+           EXIT.
+
+       2661-CALCULAR-PRAZO-PROJETO SECTION.
+           MOVE ARQ-L-DATA-ENTREGA-PROJ TO WS-DATA-ENTREGA-TXT.
+           MOVE WS-DEN-ANO-X TO WS-DEN-ANO.
+           MOVE WS-DEN-MES-X TO WS-DEN-MES.
+           MOVE WS-DEN-DIA-X TO WS-DEN-DIA.
+
+           COMPUTE WS-PRAZO-DIAS =
+               FUNCTION INTEGER-OF-DATE(WS-DATA-ENTREGA-NUM) -
+               FUNCTION INTEGER-OF-DATE(WS-DATA-EXECUCAO).
+
+           IF WS-PRAZO-DIAS < 0
+               MOVE 'ATRASADO' TO WS-PRAZO-BUCKET
+           ELSE
+               IF WS-PRAZO-DIAS <= 15
+                   MOVE 'PROX-VENC' TO WS-PRAZO-BUCKET
+               ELSE
+                   MOVE 'EM DIA' TO WS-PRAZO-BUCKET
+               END-IF
+           END-IF.
+
+       2661-CALCULAR-PRAZO-PROJETO-FIM.
+           EXIT.
+
+       2700-PROCESSAR-CONTAS SECTION.
+           OPEN INPUT CONTAS.
+           IF AS-STATUS-E7 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-E7
+           END-IF.
+
+           OPEN OUTPUT CONTAS-S.
+           IF AS-STATUS-S7 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-S7
+           END-IF.
+
+           MOVE 'N' TO AS-FIM7.
+           READ CONTAS.
+           IF AS-STATUS-E7 NOT EQUAL TO ZEROS
+               MOVE 'S' TO AS-FIM7
+           END-IF.
+
+           PERFORM UNTIL AS-FIM7 EQUAL 'S'
+               ADD 1 TO WS-LIDOS-CONTAS
+               MOVE ARQ-L-ID-CONTA TO ARQ-S-ID-CONTA
+               MOVE ARQ-L-ID-FUNC-CONTA TO ARQ-S-ID-FUNC-CONTA
+               MOVE ARQ-L-AGENCIA-CONTA TO ARQ-S-AGENCIA-CONTA
+               MOVE ARQ-L-NUMERO-CONTA TO ARQ-S-NUMERO-CONTA
+               MOVE ARQ-L-TIPO-CONTA TO ARQ-S-TIPO-CONTA
+
+               WRITE ARQ-CONTA-S FROM CONTAS-FIELDS
+               ADD 1 TO WS-CNT-CONTAS
+
+               READ CONTAS
+                   AT END
+                       MOVE 'S' TO AS-FIM7
+               END-READ
+           END-PERFORM.
+
+           DISPLAY 'CONTAS: TOTAL ESCRITOS = ' WS-CNT-CONTAS.
+
+           CLOSE CONTAS.
+           CLOSE CONTAS-S.
+
+       2700-PROCESSAR-CONTAS-FIM.
+           EXIT.
+
+       2750-GERAR-REMESSA-BANCARIA SECTION.
+           PERFORM 2451-CARREGAR-TAB-CARGOS.
+           PERFORM 2751-CARREGAR-TAB-FUNCIONARIOS.
+           PERFORM 2752-CALCULAR-TOTAIS-REMESSA.
+
+           OPEN OUTPUT REMESSA-BANCARIA-S.
+           IF AS-STATUS-S9 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-S9
+           END-IF.
+
+           MOVE WS-REM-QTD TO REMESSA-H-QTD.
+           MOVE WS-REM-TOTAL TO REMESSA-H-VALOR-TOTAL.
+           WRITE ARQ-REMESSA-S FROM REMESSA-HEADER-FIELDS.
+
+           OPEN OUTPUT REMESSA-EXCECOES-S.
+           IF AS-STATUS-S18 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-S18
+           END-IF.
+
+           OPEN INPUT CONTAS.
+           IF AS-STATUS-E7 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-E7
+           END-IF.
+
+           MOVE 'N' TO AS-FIM7.
+           READ CONTAS.
+           IF AS-STATUS-E7 NOT EQUAL TO ZEROS
+               MOVE 'S' TO AS-FIM7
+           END-IF.
+
+           PERFORM UNTIL AS-FIM7 EQUAL 'S'
+               IF WS-REM-CONTAS-POR-FUNC(ARQ-L-ID-FUNC-CONTA + 1)
+                       EQUAL 1
+                   PERFORM 2753-LOCALIZAR-DADOS-FUNC
+
+                   MOVE ARQ-L-ID-FUNC-CONTA TO REMESSA-D-ID-FUNC
+                   MOVE WS-REM-NOME-FUNC TO REMESSA-D-NOME
+                   MOVE WS-REM-CPF-FUNC TO REMESSA-D-CPF
+                   MOVE ARQ-L-AGENCIA-CONTA TO REMESSA-D-AGENCIA
+                   MOVE ARQ-L-NUMERO-CONTA TO REMESSA-D-NUMERO-CONTA
+                   MOVE ARQ-L-TIPO-CONTA TO REMESSA-D-TIPO-CONTA
+                   MOVE WS-REM-VALOR TO REMESSA-D-VALOR
+                   WRITE ARQ-REMESSA-S FROM REMESSA-DETALHE-FIELDS
+               ELSE
+                   MOVE ARQ-L-ID-FUNC-CONTA TO EXC-REM-ID-FUNC
+                   MOVE ARQ-L-ID-CONTA TO EXC-REM-ID-CONTA
+                   MOVE '01' TO EXC-REM-MOTIVO-COD
+                   MOVE 'FUNCIONARIO COM MAIS DE UMA CONTA'
+                       TO EXC-REM-MOTIVO-TXT
+                   WRITE ARQ-REMESSA-EXC-S FROM REMESSA-EXCECAO-FIELDS
+                   ADD 1 TO WS-CNT-REM-EXC
+               END-IF
+
+               READ CONTAS
+                   AT END
+                       MOVE 'S' TO AS-FIM7
+               END-READ
+           END-PERFORM.
+
+           CLOSE CONTAS.
+           CLOSE REMESSA-EXCECOES-S.
+
+           DISPLAY 'REMESSA BANCARIA: EXCECOES = ' WS-CNT-REM-EXC.
+
+           MOVE WS-REM-QTD TO REMESSA-T-QTD.
+           MOVE WS-REM-TOTAL TO REMESSA-T-VALOR-TOTAL.
+           WRITE ARQ-REMESSA-S FROM REMESSA-TRAILER-FIELDS.
+
+           CLOSE REMESSA-BANCARIA-S.
+
+           DISPLAY 'REMESSA BANCARIA: REGISTROS = ' WS-REM-QTD
+               ' VALOR TOTAL = ' WS-REM-TOTAL.
+
+       2750-GERAR-REMESSA-BANCARIA-FIM.
+           EXIT.
+
+       2751-CARREGAR-TAB-FUNCIONARIOS SECTION.
+           MOVE ZEROS TO WS-FUNC-QTD.
+           OPEN INPUT FUNCIONARIOS.
+           IF AS-STATUS-E4 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-E4
+           END-IF.
+
+           MOVE 'N' TO AS-FIM4.
+           READ FUNCIONARIOS.
+           IF AS-STATUS-E4 NOT EQUAL TO ZEROS
+               MOVE 'S' TO AS-FIM4
+           END-IF.
+
+           PERFORM UNTIL AS-FIM4 EQUAL 'S'
+               ADD 1 TO WS-FUNC-QTD
+               MOVE ARQ-L-ID-FUNC TO WS-TAB-ID-FUNC(WS-FUNC-QTD)
+               MOVE ARQ-L-ID-CARGO-FUNC
+                   TO WS-TAB-ID-CARGO-FUNC(WS-FUNC-QTD)
+               MOVE ARQ-L-NOME-FUNC TO WS-TAB-NOME-FUNC(WS-FUNC-QTD)
+               MOVE ARQ-L-CPF-FUNC TO WS-TAB-CPF-FUNC(WS-FUNC-QTD)
+
+               READ FUNCIONARIOS
+                   AT END
+                       MOVE 'S' TO AS-FIM4
+               END-READ
+           END-PERFORM.
+
+           CLOSE FUNCIONARIOS.
+
+       2751-CARREGAR-TAB-FUNCIONARIOS-FIM.
+           EXIT.
+
+       2752-CALCULAR-TOTAIS-REMESSA SECTION.
+           MOVE ZEROS TO WS-REM-QTD.
+           MOVE ZEROS TO WS-REM-TOTAL.
+
+           PERFORM 2754-CONTAR-CONTAS-POR-FUNC.
+
+           OPEN INPUT CONTAS.
+           IF AS-STATUS-E7 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-E7
+           END-IF.
+
+           MOVE 'N' TO AS-FIM7.
+           READ CONTAS.
+           IF AS-STATUS-E7 NOT EQUAL TO ZEROS
+               MOVE 'S' TO AS-FIM7
+           END-IF.
+
+           PERFORM UNTIL AS-FIM7 EQUAL 'S'
+               IF WS-REM-CONTAS-POR-FUNC(ARQ-L-ID-FUNC-CONTA + 1)
+                       EQUAL 1
+                   PERFORM 2753-LOCALIZAR-DADOS-FUNC
+                   ADD 1 TO WS-REM-QTD
+                   ADD WS-REM-VALOR TO WS-REM-TOTAL
+               END-IF
+
+               READ CONTAS
+                   AT END
+                       MOVE 'S' TO AS-FIM7
+               END-READ
+           END-PERFORM.
+
+           CLOSE CONTAS.
+
+       2752-CALCULAR-TOTAIS-REMESSA-FIM.
+           EXIT.
+
+       2753-LOCALIZAR-DADOS-FUNC SECTION.
+           MOVE SPACES TO WS-REM-NOME-FUNC.
+           MOVE SPACES TO WS-REM-CPF-FUNC.
+           MOVE ZEROS TO WS-REM-ID-CARGO.
+           MOVE ZEROS TO WS-REM-VALOR.
+           MOVE 'N' TO WS-REM-ACHADO-FUNC.
+           MOVE 'N' TO WS-REM-ACHADO-CARGO.
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-FUNC-QTD
+                      OR WS-REM-ACHADO-FUNC EQUAL 'S'
+               IF WS-TAB-ID-FUNC(WS-I) EQUAL ARQ-L-ID-FUNC-CONTA
+                   MOVE WS-TAB-NOME-FUNC(WS-I) TO WS-REM-NOME-FUNC
+                   MOVE WS-TAB-CPF-FUNC(WS-I) TO WS-REM-CPF-FUNC
+                   MOVE WS-TAB-ID-CARGO-FUNC(WS-I) TO WS-REM-ID-CARGO
+                   MOVE 'S' TO WS-REM-ACHADO-FUNC
+               END-IF
+           END-PERFORM.
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-CARGOS-QTD
+                      OR WS-REM-ACHADO-CARGO EQUAL 'S'
+               IF WS-TAB-ID-CARGO(WS-I) EQUAL WS-REM-ID-CARGO
+                       AND WS-TAB-CARGO-ATIVO(WS-I) EQUAL 'S'
+                   MOVE WS-TAB-SAL-BASE(WS-I) TO WS-REM-VALOR
+                   MOVE 'S' TO WS-REM-ACHADO-CARGO
+               END-IF
+           END-PERFORM.
+
+       2753-LOCALIZAR-DADOS-FUNC-FIM.
+           EXIT.
+
+       2754-CONTAR-CONTAS-POR-FUNC SECTION.
+           MOVE ZEROS TO WS-CNT-REM-EXC.
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 100
+               MOVE ZEROS TO WS-REM-CONTAS-POR-FUNC(WS-K)
+           END-PERFORM.
+
+           OPEN INPUT CONTAS.
+           IF AS-STATUS-E7 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-E7
+           END-IF.
+
+           MOVE 'N' TO AS-FIM7.
+           READ CONTAS.
+           IF AS-STATUS-E7 NOT EQUAL TO ZEROS
+               MOVE 'S' TO AS-FIM7
+           END-IF.
+
+           PERFORM UNTIL AS-FIM7 EQUAL 'S'
+               ADD 1 TO WS-REM-CONTAS-POR-FUNC(ARQ-L-ID-FUNC-CONTA + 1)
+
+               READ CONTAS
+                   AT END
+                       MOVE 'S' TO AS-FIM7
+               END-READ
+           END-PERFORM.
+
+           CLOSE CONTAS.
+
+       2754-CONTAR-CONTAS-POR-FUNC-FIM.
+           EXIT.
+
+       2110-VALIDAR-CLIENTE SECTION.
+           MOVE 'S' TO WS-CLI-VALIDO.
+           MOVE SPACES TO WS-CLI-MOTIVO-COD.
+           MOVE SPACES TO WS-CLI-MOTIVO-TXT.
+
+           IF ARQ-L-CPF NOT EQUAL SPACES AND ARQ-L-CNPJ NOT EQUAL SPACES
+               MOVE 'N' TO WS-CLI-VALIDO
+               MOVE '01' TO WS-CLI-MOTIVO-COD
+               MOVE 'CPF E CNPJ PREENCHIDOS' TO WS-CLI-MOTIVO-TXT
+           ELSE
+               IF ARQ-L-CPF EQUAL SPACES AND ARQ-L-CNPJ EQUAL SPACES
+                   MOVE 'N' TO WS-CLI-VALIDO
+                   MOVE '02' TO WS-CLI-MOTIVO-COD
+                   MOVE 'CPF E CNPJ EM BRANCO' TO WS-CLI-MOTIVO-TXT
+               ELSE
+                   IF ARQ-L-CPF NOT EQUAL SPACES
+                       PERFORM 8100-VALIDAR-CPF
+                   ELSE
+                       PERFORM 8200-VALIDAR-CNPJ
+                   END-IF
+               END-IF
+           END-IF.
+
+       2110-VALIDAR-CLIENTE-FIM.
+           EXIT.
+
+       8100-VALIDAR-CPF SECTION.
+           MOVE ARQ-L-CPF TO WS-CPF-TXT.
+           IF WS-CPF-P1 NOT NUMERIC OR WS-CPF-P2 NOT NUMERIC
+                   OR WS-CPF-P3 NOT NUMERIC OR WS-CPF-P4 NOT NUMERIC
+               MOVE 'N' TO WS-CLI-VALIDO
+               MOVE '03' TO WS-CLI-MOTIVO-COD
+               MOVE 'CPF COM FORMATO INVALIDO' TO WS-CLI-MOTIVO-TXT
+           ELSE
+               COMPUTE WS-CPF-BASE9 = WS-CPF-P1 * 1000000
+                   + WS-CPF-P2 * 1000 + WS-CPF-P3
+               MOVE ZEROS TO WS-CPF-SOMA1
+               MOVE ZEROS TO WS-CPF-SOMA-DIG
+               MOVE 'S' TO WS-CPF-REPDIGITO
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 9
+                   COMPUTE WS-CPF-SOMA1 = WS-CPF-SOMA1
+                       + WS-CPF-DIG(WS-I) * WS-CPF-PESO1(WS-I)
+                   ADD WS-CPF-DIG(WS-I) TO WS-CPF-SOMA-DIG
+                   IF WS-CPF-DIG(WS-I) NOT EQUAL WS-CPF-DIG(1)
+                       MOVE 'N' TO WS-CPF-REPDIGITO
+                   END-IF
+               END-PERFORM
+
+               COMPUTE WS-CPF-RESTO = FUNCTION MOD(WS-CPF-SOMA1, 11)
+               IF WS-CPF-RESTO < 2
+                   MOVE 0 TO WS-CPF-DV1-CALC
+               ELSE
+                   COMPUTE WS-CPF-DV1-CALC = 11 - WS-CPF-RESTO
+               END-IF
+
+               COMPUTE WS-CPF-SOMA2 = WS-CPF-SOMA1 + WS-CPF-SOMA-DIG
+                   + (WS-CPF-DV1-CALC * 2)
+               COMPUTE WS-CPF-RESTO = FUNCTION MOD(WS-CPF-SOMA2, 11)
+               IF WS-CPF-RESTO < 2
+                   MOVE 0 TO WS-CPF-DV2-CALC
+               ELSE
+                   COMPUTE WS-CPF-DV2-CALC = 11 - WS-CPF-RESTO
+               END-IF
+
+               COMPUTE WS-CPF-DV1-INF = WS-CPF-P4 / 10
+               COMPUTE WS-CPF-DV2-INF = FUNCTION MOD(WS-CPF-P4, 10)
+
+               IF WS-CPF-REPDIGITO EQUAL 'S'
+                   MOVE 'N' TO WS-CLI-VALIDO
+                   MOVE '07' TO WS-CLI-MOTIVO-COD
+                   MOVE 'CPF COM DIGITOS REPETIDOS'
+                       TO WS-CLI-MOTIVO-TXT
+               ELSE
+                   IF WS-CPF-DV1-CALC NOT EQUAL WS-CPF-DV1-INF
+                           OR WS-CPF-DV2-CALC NOT EQUAL WS-CPF-DV2-INF
+                       MOVE 'N' TO WS-CLI-VALIDO
+                       MOVE '04' TO WS-CLI-MOTIVO-COD
+                       MOVE 'CPF COM DIGITO VERIFICADOR INVALIDO'
+                           TO WS-CLI-MOTIVO-TXT
+                   END-IF
+               END-IF
+           END-IF.
+
+       8100-VALIDAR-CPF-FIM.
+           EXIT.
+
+       8200-VALIDAR-CNPJ SECTION.
+           MOVE ARQ-L-CNPJ TO WS-CNPJ-TXT.
+           IF WS-CNPJ-P1 NOT NUMERIC OR WS-CNPJ-P2 NOT NUMERIC
+                   OR WS-CNPJ-P3 NOT NUMERIC OR WS-CNPJ-P4 NOT NUMERIC
+                   OR WS-CNPJ-P5 NOT NUMERIC
+               MOVE 'N' TO WS-CLI-VALIDO
+               MOVE '05' TO WS-CLI-MOTIVO-COD
+               MOVE 'CNPJ COM FORMATO INVALIDO' TO WS-CLI-MOTIVO-TXT
+           ELSE
+               COMPUTE WS-CNPJ-BASE12 = WS-CNPJ-P1 * 10000000000
+                   + WS-CNPJ-P2 * 10000000 + WS-CNPJ-P3 * 10000
+                   + WS-CNPJ-P4
+
+               MOVE ZEROS TO WS-CNPJ-SOMA1
+               MOVE 'S' TO WS-CNPJ-REPDIGITO
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 12
+                   COMPUTE WS-CNPJ-SOMA1 = WS-CNPJ-SOMA1
+                       + WS-CNPJ-DIG(WS-I) * WS-CNPJ-PESO1(WS-I)
+                   IF WS-CNPJ-DIG(WS-I) NOT EQUAL WS-CNPJ-DIG(1)
+                       MOVE 'N' TO WS-CNPJ-REPDIGITO
+                   END-IF
+               END-PERFORM
+
+               COMPUTE WS-CNPJ-RESTO = FUNCTION MOD(WS-CNPJ-SOMA1, 11)
+               IF WS-CNPJ-RESTO < 2
+                   MOVE 0 TO WS-CNPJ-DV1-CALC
+               ELSE
+                   COMPUTE WS-CNPJ-DV1-CALC = 11 - WS-CNPJ-RESTO
+               END-IF
+
+               MOVE ZEROS TO WS-CNPJ-SOMA2
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 12
+                   COMPUTE WS-CNPJ-SOMA2 = WS-CNPJ-SOMA2
+                       + WS-CNPJ-DIG(WS-I) * WS-CNPJ-PESO2(WS-I)
+               END-PERFORM
+               COMPUTE WS-CNPJ-SOMA2 = WS-CNPJ-SOMA2
+                   + (WS-CNPJ-DV1-CALC * 2)
+
+               COMPUTE WS-CNPJ-RESTO = FUNCTION MOD(WS-CNPJ-SOMA2, 11)
+               IF WS-CNPJ-RESTO < 2
+                   MOVE 0 TO WS-CNPJ-DV2-CALC
+               ELSE
+                   COMPUTE WS-CNPJ-DV2-CALC = 11 - WS-CNPJ-RESTO
+               END-IF
+
+               COMPUTE WS-CNPJ-DV1-INF = WS-CNPJ-P5 / 10
+               COMPUTE WS-CNPJ-DV2-INF = FUNCTION MOD(WS-CNPJ-P5, 10)
+
+               IF WS-CNPJ-REPDIGITO EQUAL 'S'
+                   MOVE 'N' TO WS-CLI-VALIDO
+                   MOVE '08' TO WS-CLI-MOTIVO-COD
+                   MOVE 'CNPJ COM DIGITOS REPETIDOS'
+                       TO WS-CLI-MOTIVO-TXT
+               ELSE
+                   IF WS-CNPJ-DV1-CALC NOT EQUAL WS-CNPJ-DV1-INF
+                           OR WS-CNPJ-DV2-CALC NOT EQUAL WS-CNPJ-DV2-INF
+                       MOVE 'N' TO WS-CLI-VALIDO
+                       MOVE '06' TO WS-CLI-MOTIVO-COD
+                       MOVE 'CNPJ COM DIGITO VERIFICADOR INVALIDO'
+                           TO WS-CLI-MOTIVO-TXT
+                   END-IF
+               END-IF
+           END-IF.
+
+       8200-VALIDAR-CNPJ-FIM.
+           EXIT.
+
+       3000-FINALIZAR          SECTION.
+           CLOSE INTEGRIDADE-EXCECOES-S.
+
+           DISPLAY 'INTEGRIDADE: DEPARTAMENTOS REJEITADOS = '
+               WS-CNT-DEP-REJ.
+           DISPLAY 'INTEGRIDADE: FUNCIONARIOS REJEITADOS = '
+               WS-CNT-FUNC-REJ.
+           DISPLAY 'INTEGRIDADE: PROJETOSFUNCIONARIOS REJEITADOS = '
+               WS-CNT-PROJFUNC-REJ.
+
+           PERFORM 3010-GERAR-RELATORIO-CONTROLE.
+
+       3000-FINALIZAR-FIM.
+           EXIT.
+
+       3010-GERAR-RELATORIO-CONTROLE SECTION.
+           OPEN OUTPUT RUN-CONTROLE-S.
+           IF AS-STATUS-S16 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-S16
+           END-IF.
+
+           WRITE ARQ-RUN-CONTROLE-S FROM RUN-CONTROLE-TITULO-FIELDS.
+
+           MOVE 'CLIENTES' TO RC-NOME-ARQUIVO.
+           MOVE WS-LIDOS-CLIENTES TO RC-LIDOS.
+           MOVE WS-CNT-CLIENTES TO RC-GRAVADOS.
+           IF WS-CHECKPOINT-ANTERIOR EQUAL SPACES
+                   OR WS-CHECKPOINT-ANTERIOR LESS THAN '2100'
+               MOVE AS-STATUS-E1 TO RC-STATUS-LEITURA
+               MOVE AS-STATUS-S1 TO RC-STATUS-GRAVACAO
+           ELSE
+               MOVE SPACES TO RC-STATUS-LEITURA
+               MOVE SPACES TO RC-STATUS-GRAVACAO
+           END-IF.
+           WRITE ARQ-RUN-CONTROLE-S FROM RUN-CONTROLE-FIELDS.
+
+           MOVE 'CARGOS' TO RC-NOME-ARQUIVO.
+           MOVE WS-LIDOS-CARGOS TO RC-LIDOS.
+           MOVE WS-CNT-CARGOS TO RC-GRAVADOS.
+           IF WS-CHECKPOINT-ANTERIOR EQUAL SPACES
+                   OR WS-CHECKPOINT-ANTERIOR LESS THAN '2200'
+               MOVE AS-STATUS-E2 TO RC-STATUS-LEITURA
+               MOVE AS-STATUS-S2 TO RC-STATUS-GRAVACAO
+           ELSE
+               MOVE SPACES TO RC-STATUS-LEITURA
+               MOVE SPACES TO RC-STATUS-GRAVACAO
+           END-IF.
+           WRITE ARQ-RUN-CONTROLE-S FROM RUN-CONTROLE-FIELDS.
+
+           MOVE 'DEPARTAMENTOS' TO RC-NOME-ARQUIVO.
+           MOVE WS-LIDOS-DEPARTAMENTOS TO RC-LIDOS.
+           MOVE WS-CNT-DEPARTAMENTOS TO RC-GRAVADOS.
+           IF WS-CHECKPOINT-ANTERIOR EQUAL SPACES
+                   OR WS-CHECKPOINT-ANTERIOR LESS THAN '2300'
+               MOVE AS-STATUS-E3 TO RC-STATUS-LEITURA
+               MOVE AS-STATUS-S3 TO RC-STATUS-GRAVACAO
+           ELSE
+               MOVE SPACES TO RC-STATUS-LEITURA
+               MOVE SPACES TO RC-STATUS-GRAVACAO
+           END-IF.
+           WRITE ARQ-RUN-CONTROLE-S FROM RUN-CONTROLE-FIELDS.
+
+           MOVE 'FUNCIONARIOS' TO RC-NOME-ARQUIVO.
+           MOVE WS-LIDOS-FUNCIONARIOS TO RC-LIDOS.
+           MOVE WS-CNT-FUNCIONARIOS TO RC-GRAVADOS.
+           IF WS-CHECKPOINT-ANTERIOR EQUAL SPACES
+                   OR WS-CHECKPOINT-ANTERIOR LESS THAN '2400'
+               MOVE AS-STATUS-E4 TO RC-STATUS-LEITURA
+               MOVE AS-STATUS-S4 TO RC-STATUS-GRAVACAO
+           ELSE
+               MOVE SPACES TO RC-STATUS-LEITURA
+               MOVE SPACES TO RC-STATUS-GRAVACAO
+           END-IF.
+           WRITE ARQ-RUN-CONTROLE-S FROM RUN-CONTROLE-FIELDS.
+
+           MOVE 'PROJETOS' TO RC-NOME-ARQUIVO.
+           MOVE WS-LIDOS-PROJETOS TO RC-LIDOS.
+           MOVE WS-CNT-PROJETOS TO RC-GRAVADOS.
+           IF WS-CHECKPOINT-ANTERIOR EQUAL SPACES
+                   OR WS-CHECKPOINT-ANTERIOR LESS THAN '2500'
+               MOVE AS-STATUS-E5 TO RC-STATUS-LEITURA
+               MOVE AS-STATUS-S5 TO RC-STATUS-GRAVACAO
+           ELSE
+               MOVE SPACES TO RC-STATUS-LEITURA
+               MOVE SPACES TO RC-STATUS-GRAVACAO
+           END-IF.
+           WRITE ARQ-RUN-CONTROLE-S FROM RUN-CONTROLE-FIELDS.
+
+           MOVE 'PROJETOSFUNCIONARIOS' TO RC-NOME-ARQUIVO.
+           MOVE WS-LIDOS-PROJFUNC TO RC-LIDOS.
+           MOVE WS-CNT-PROJFUNC TO RC-GRAVADOS.
+           IF WS-CHECKPOINT-ANTERIOR EQUAL SPACES
+                   OR WS-CHECKPOINT-ANTERIOR LESS THAN '2600'
+               MOVE AS-STATUS-E6 TO RC-STATUS-LEITURA
+               MOVE AS-STATUS-S6 TO RC-STATUS-GRAVACAO
+           ELSE
+               MOVE SPACES TO RC-STATUS-LEITURA
+               MOVE SPACES TO RC-STATUS-GRAVACAO
+           END-IF.
+           WRITE ARQ-RUN-CONTROLE-S FROM RUN-CONTROLE-FIELDS.
+
+           MOVE 'CONTAS' TO RC-NOME-ARQUIVO.
+           MOVE WS-LIDOS-CONTAS TO RC-LIDOS.
+           MOVE WS-CNT-CONTAS TO RC-GRAVADOS.
+           IF WS-CHECKPOINT-ANTERIOR EQUAL SPACES
+                   OR WS-CHECKPOINT-ANTERIOR LESS THAN '2700'
+               MOVE AS-STATUS-E7 TO RC-STATUS-LEITURA
+               MOVE AS-STATUS-S7 TO RC-STATUS-GRAVACAO
+           ELSE
+               MOVE SPACES TO RC-STATUS-LEITURA
+               MOVE SPACES TO RC-STATUS-GRAVACAO
+           END-IF.
+           WRITE ARQ-RUN-CONTROLE-S FROM RUN-CONTROLE-FIELDS.
+
+           MOVE WS-CHECKPOINT-ATUAL TO RC-CHECKPOINT-SECAO.
+           WRITE ARQ-RUN-CONTROLE-S FROM RUN-CONTROLE-CHECKPOINT-FIELDS.
+
+           CLOSE RUN-CONTROLE-S.
+
+       3010-GERAR-RELATORIO-CONTROLE-FIM.
+           EXIT.
+
+       8900-LER-CHECKPOINT     SECTION.
+           MOVE SPACES TO WS-CHECKPOINT-ANTERIOR.
+
+           OPEN INPUT CHECKPOINT-F.
+           IF AS-STATUS-S17 EQUAL TO ZEROS
+               READ CHECKPOINT-F
+               IF AS-STATUS-S17 EQUAL TO ZEROS
+                   MOVE ARQ-CKPT-SECAO TO WS-CHECKPOINT-ANTERIOR
+                   MOVE ARQ-CKPT-LIDOS-CLIENTES TO WS-LIDOS-CLIENTES
+                   MOVE ARQ-CKPT-CNT-CLIENTES TO WS-CNT-CLIENTES
+                   MOVE ARQ-CKPT-LIDOS-CARGOS TO WS-LIDOS-CARGOS
+                   MOVE ARQ-CKPT-CNT-CARGOS TO WS-CNT-CARGOS
+                   MOVE ARQ-CKPT-LIDOS-DEPARTAMENTOS TO
+                       WS-LIDOS-DEPARTAMENTOS
+                   MOVE ARQ-CKPT-CNT-DEPARTAMENTOS TO
+                       WS-CNT-DEPARTAMENTOS
+                   MOVE ARQ-CKPT-LIDOS-FUNCIONARIOS TO
+                       WS-LIDOS-FUNCIONARIOS
+                   MOVE ARQ-CKPT-CNT-FUNCIONARIOS TO
+                       WS-CNT-FUNCIONARIOS
+                   MOVE ARQ-CKPT-LIDOS-PROJETOS TO WS-LIDOS-PROJETOS
+                   MOVE ARQ-CKPT-CNT-PROJETOS TO WS-CNT-PROJETOS
+                   MOVE ARQ-CKPT-LIDOS-PROJFUNC TO WS-LIDOS-PROJFUNC
+                   MOVE ARQ-CKPT-CNT-PROJFUNC TO WS-CNT-PROJFUNC
+                   MOVE ARQ-CKPT-LIDOS-CONTAS TO WS-LIDOS-CONTAS
+                   MOVE ARQ-CKPT-CNT-CONTAS TO WS-CNT-CONTAS
+                   MOVE ARQ-CKPT-CNT-DEP-REJ TO WS-CNT-DEP-REJ
+                   MOVE ARQ-CKPT-CNT-FUNC-REJ TO WS-CNT-FUNC-REJ
+                   MOVE ARQ-CKPT-CNT-PROJFUNC-REJ TO
+                       WS-CNT-PROJFUNC-REJ
+               END-IF
+               CLOSE CHECKPOINT-F
+           END-IF.
+
+       8900-LER-CHECKPOINT-FIM.
+           EXIT.
+
+       8950-GRAVAR-CHECKPOINT  SECTION.
+           OPEN OUTPUT CHECKPOINT-F.
+           IF AS-STATUS-S17 NOT EQUAL TO ZEROS
+               DISPLAY 'ERROS NO OPEN' AS-STATUS-S17
+           END-IF.
+
+           MOVE WS-CHECKPOINT-ATUAL TO ARQ-CKPT-SECAO.
+           MOVE WS-LIDOS-CLIENTES TO ARQ-CKPT-LIDOS-CLIENTES.
+           MOVE WS-CNT-CLIENTES TO ARQ-CKPT-CNT-CLIENTES.
+           MOVE WS-LIDOS-CARGOS TO ARQ-CKPT-LIDOS-CARGOS.
+           MOVE WS-CNT-CARGOS TO ARQ-CKPT-CNT-CARGOS.
+           MOVE WS-LIDOS-DEPARTAMENTOS TO
+               ARQ-CKPT-LIDOS-DEPARTAMENTOS.
+           MOVE WS-CNT-DEPARTAMENTOS TO ARQ-CKPT-CNT-DEPARTAMENTOS.
+           MOVE WS-LIDOS-FUNCIONARIOS TO
+               ARQ-CKPT-LIDOS-FUNCIONARIOS.
+           MOVE WS-CNT-FUNCIONARIOS TO ARQ-CKPT-CNT-FUNCIONARIOS.
+           MOVE WS-LIDOS-PROJETOS TO ARQ-CKPT-LIDOS-PROJETOS.
+           MOVE WS-CNT-PROJETOS TO ARQ-CKPT-CNT-PROJETOS.
+           MOVE WS-LIDOS-PROJFUNC TO ARQ-CKPT-LIDOS-PROJFUNC.
+           MOVE WS-CNT-PROJFUNC TO ARQ-CKPT-CNT-PROJFUNC.
+           MOVE WS-LIDOS-CONTAS TO ARQ-CKPT-LIDOS-CONTAS.
+           MOVE WS-CNT-CONTAS TO ARQ-CKPT-CNT-CONTAS.
+           MOVE WS-CNT-DEP-REJ TO ARQ-CKPT-CNT-DEP-REJ.
+           MOVE WS-CNT-FUNC-REJ TO ARQ-CKPT-CNT-FUNC-REJ.
+           MOVE WS-CNT-PROJFUNC-REJ TO ARQ-CKPT-CNT-PROJFUNC-REJ.
+
+           WRITE ARQ-CHECKPOINT.
+
+           CLOSE CHECKPOINT-F.
+
+       8950-GRAVAR-CHECKPOINT-FIM.
+           EXIT.
+
+       END PROGRAM CBLZGB04.
